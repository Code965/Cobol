@@ -3,7 +3,20 @@
        PROGRAM-ID. ESEMPIO.
        DATE-WRITTEN. 07/05/2021.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-FILE ASSIGN TO "CUSTOMERS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-CUSTOMER.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-FILE.
+       01  CUSTOMER-REC.
+           05 CUST-ID              PIC 9(12).
+           05 CUST-NAME            PIC X(50).
+
        WORKING-STORAGE SECTION.
            EXEC SQL
                BEGIN DECLARE SECTION
@@ -12,11 +25,15 @@
                05 BUFFER           PIC X(1024).
                05 hVarD            PIC S9(5)V99.
                05 hVarC            PIC X(50).
-               05 hVarN            PIC 9(12). 
+               05 hVarN            PIC 9(12).
            EXEC SQL
                END DECLARE SECTION
            END-EXEC.
-       
+
+           01 FS-CUSTOMER          PIC X(2).
+           01 CLIENTI-INSERITI     PIC 9(6) VALUE 0.
+           01 CLIENTI-RESPINTI     PIC 9(6) VALUE 0.
+
            PROCEDURE DIVISION.
      
            STRING 'DRIVER={Devart ODBC Driver for MySQL} ;'
@@ -51,8 +68,53 @@
              PERFORM INSDATAPERSON
            END-IF
 
+           PERFORM CARICA-CLIENTI.
+
            STOP RUN.
 
+      *CARICA UN LOTTO DI CLIENTI VERI DA FILE SEQUENZIALE IN
+      *TESTPERSON, RIUSANDO LO STESSO SCHEMA PREPARATO DI INSDATAPERSON
+       CARICA-CLIENTI.
+
+           OPEN INPUT CUSTOMER-FILE.
+
+           IF FS-CUSTOMER NOT = "00"
+               DISPLAY "FILE CLIENTI NON DISPONIBILE, CARICAMENTO "
+                       "SALTATO"
+           ELSE
+               MOVE 0 TO CLIENTI-INSERITI
+               MOVE 0 TO CLIENTI-RESPINTI
+
+               PERFORM UNTIL FS-CUSTOMER = "10"
+                   READ CUSTOMER-FILE
+                       AT END
+                           MOVE "10" TO FS-CUSTOMER
+                       NOT AT END
+                           MOVE CUST-ID TO hVarN
+                           MOVE CUST-NAME TO hVarC
+                           EXEC SQL
+                               INSERT INTO TESTPERSON SET
+                                   ID=:hVarN,
+                                   NAME=:hVarC
+                           END-EXEC
+                           IF SQLCODE < 0
+                               ADD 1 TO CLIENTI-RESPINTI
+                               DISPLAY "CLIENTE RESPINTO: " hVarN
+                                       " " hVarC
+                           ELSE
+                               ADD 1 TO CLIENTI-INSERITI
+                           END-IF
+                   END-READ
+               END-PERFORM
+
+               CLOSE CUSTOMER-FILE
+
+               DISPLAY "CLIENTI INSERITI: " CLIENTI-INSERITI
+               DISPLAY "CLIENTI RESPINTI: " CLIENTI-RESPINTI
+           END-IF.
+
+           EXIT.
+
        INSDATAPERSON.
 
            MOVE 0 TO hVarN.
