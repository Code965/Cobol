@@ -6,7 +6,43 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. YOUR-PROGRAM-NAME.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *FILE DI INGRESSO GIA' ORDINATI DA CONSOLIDARE IN UN UNICO FILE
+      *DI USCITA ORDINATO (RICHIESTA 024, N-WAY MERGE)
+           SELECT INPUT-FILE-1 ASSIGN TO "MRGIN1.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-MERGE.
+           SELECT INPUT-FILE-2 ASSIGN TO "MRGIN2.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-MERGE.
+           SELECT INPUT-FILE-3 ASSIGN TO "MRGIN3.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-MERGE.
+           SELECT OUTPUT-FILE-MERGE ASSIGN TO "MRGOUT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-MERGE.
+           SELECT MERGE-WORK-FILE ASSIGN TO "MRGWORK.TMP".
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  INPUT-FILE-1.
+       01  INPUT-REC-1 PIC 9(3).
+
+       FD  INPUT-FILE-2.
+       01  INPUT-REC-2 PIC 9(3).
+
+       FD  INPUT-FILE-3.
+       01  INPUT-REC-3 PIC 9(3).
+
+       FD  OUTPUT-FILE-MERGE.
+       01  OUTPUT-REC-MERGE PIC 9(3).
+
+       SD  MERGE-WORK-FILE.
+       01  MERGE-REC PIC 9(3).
+
        WORKING-STORAGE SECTION.
       *CREARE UNA TABELLA DI DIMENSIONI VARIABILI
       *GLI STO DICENDO CHE L'ARRAY HA OCCORRENZE DA 1 A 100
@@ -26,13 +62,17 @@
        01  TABELLA3.
             05 ARRAY3 PIC 9(3) OCCURS 1 TO 100 TIMES
             DEPENDING ON SIZE-ARRAY3
-            INDEXED BY Z.
+            INDEXED BY Z ZP.
 
        01  SIZE-ARRAY1 USAGE IS INDEX.
        01  SIZE-ARRAY2 USAGE IS INDEX.
        01  SIZE-ARRAY3 USAGE IS INDEX.
 
        01  TEMP PIC 9(2).
+       01  FS-MERGE PIC X(2).
+
+      *CONTATORE DEI CONFRONTI EFFETTUATI DAL SORT (RICHIESTA 025)
+       01  COMPARAZIONI-COUNT PIC 9(6) VALUE 0.
 
 
        PROCEDURE DIVISION.
@@ -55,6 +95,7 @@
            PERFORM RIEMPI-ARRAY3.
            PERFORM SORT-ARRAY.
            PERFORM STAMPA-ARRAY.
+           PERFORM MERGE-N-FILES.
 
 
            STOP RUN.
@@ -79,31 +120,64 @@
            END-PERFORM.
 
        RIEMPI-ARRAY3.
-
+      *COPIA ARRAY1 NELLE PRIME SIZE-ARRAY1 POSIZIONI E ARRAY2 A
+      *SEGUIRE, INVECE DI SOVRASCRIVERE ENTRAMBI A PARTIRE DA 1
            PERFORM VARYING I FROM 1 BY 1 UNTIL I > SIZE-ARRAY1
                MOVE ARRAY1(I) TO ARRAY3(I)
            END-PERFORM.
 
            PERFORM VARYING J FROM 1 BY 1 UNTIL J > SIZE-ARRAY2
-               MOVE ARRAY2(J) TO ARRAY3(J)
+               MOVE ARRAY2(J) TO ARRAY3(SIZE-ARRAY1 + J)
            END-PERFORM.
 
 
+      *BUBBLE SORT CORRETTO A PASSATE MULTIPLE (NON UNA PASSATA SOLA)
+      *CHE CONTA ANCHE IL NUMERO DI CONFRONTI EFFETTUATI
        SORT-ARRAY.
 
-           PERFORM VARYING Z FROM 1 BY 1 UNTIL Z > SIZE-ARRAY3 - 1
+           MOVE 0 TO COMPARAZIONI-COUNT.
+
+           PERFORM VARYING ZP FROM 1 BY 1 UNTIL ZP > SIZE-ARRAY3 - 1
+               PERFORM VARYING Z FROM 1 BY 1
+                       UNTIL Z > SIZE-ARRAY3 - ZP
 
-               IF ARRAY3(Z) > ARRAY3( Z + 1 ) THEN
+                   ADD 1 TO COMPARAZIONI-COUNT
 
-                   MOVE ARRAY3(Z) TO TEMP
-                   MOVE ARRAY3( Z + 1 ) TO ARRAY3(Z)
-                   MOVE TEMP TO ARRAY3( Z  + 1 )
+                   IF ARRAY3(Z) > ARRAY3( Z + 1 ) THEN
 
-               END-IF
+                       MOVE ARRAY3(Z) TO TEMP
+                       MOVE ARRAY3( Z + 1 ) TO ARRAY3(Z)
+                       MOVE TEMP TO ARRAY3( Z  + 1 )
+
+                   END-IF
+               END-PERFORM
            END-PERFORM.
 
+           DISPLAY "NUMERO DI CONFRONTI EFFETTUATI: "
+                   COMPARAZIONI-COUNT.
+
        STAMPA-ARRAY.
       *stampa i valori
            PERFORM VARYING Z FROM 1 BY 1 UNTIL Z > SIZE-ARRAY3
                DISPLAY "VALORE: " ARRAY3(Z)
            END-PERFORM.
+
+      *----------------------------------------------------------------
+      *CONSOLIDA N FILE SEQUENZIALI GIA' ORDINATI (INPUT-FILE-1..3) IN
+      *UN UNICO FILE DI USCITA ORDINATO, USANDO IL VERBO MERGE NATIVO
+      *DI COBOL INVECE DI RIPETERE LA LOGICA AD ARRAY PER OGNI COPPIA
+      *DI SORGENTI. PER AGGIUNGERE UN'ALTRA SORGENTE BASTA DICHIARARE
+      *UNA NUOVA SELECT/FD E AGGIUNGERLA ALLA CLAUSOLA USING.
+       MERGE-N-FILES.
+
+      *NOTA: IL VERBO MERGE NON AGGIORNA IL FILE STATUS DEI FILE
+      *USING/GIVING IN QUESTA IMPLEMENTAZIONE GNUCOBOL (VERIFICATO
+      *ESEGUENDO IL PROGRAMMA: UN MERGE RIUSCITO LASCIA FS-MERGE
+      *INVARIATO), QUINDI CONTROLLARLO QUI DAREBBE UN FALSO ERRORE
+      *SU OGNI MERGE ANDATO A BUON FINE - NON C'E' UN SEGNALE DI
+      *ESITO AFFIDABILE DA CONTROLLARE DOPO QUESTO VERBO
+           MERGE MERGE-WORK-FILE ON ASCENDING KEY MERGE-REC
+               USING INPUT-FILE-1 INPUT-FILE-2 INPUT-FILE-3
+               GIVING OUTPUT-FILE-MERGE.
+
+           DISPLAY "MERGE COMPLETATO: OUTPUT SCRITTO IN MRGOUT.DAT".
