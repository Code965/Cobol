@@ -1,10 +1,21 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       PROGRAM-ID. ES26.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       EXEC SQL CONNECT TO "MySQLODBCDataSource" USER mysqluser
-           USING mysqlpassword
+
+           EXEC SQL
+               BEGIN DECLARE SECTION
+           END-EXEC.
+           01 H-EMAIL PIC X(256).
+           01 H-PASSWORD PIC X(25).
+           01 H-NOME PIC A(30).
+           01 H-COGNOME PIC A(30).
+           01 H-TELEFONO PIC 9(10).
+           01 H-COUNT-EMAIL PIC 9(9).
+           EXEC SQL
+               END DECLARE SECTION
            END-EXEC.
+
        01 TABELLA.
            05 LISTA_UTENTI OCCURS 1 TO 100 TIMES DEPENDING ON SIZE-ARRAY
            INDEXED BY I.
@@ -15,39 +26,80 @@
                10 NUMERO_TELEFONO PIC 9(10).
                10 LOG PIC 9(1) VALUES 0.
 
-      *PER OGNI UTENTE ABBIAMO UN TOKEN RANDOM
+      *PER OGNI UTENTE ABBIAMO UN TOKEN RANDOM E LA DATA/ORA DI LOGIN
                10 TOKEN_UTENTE PIC X(20).
+               10 TOKEN_TIMESTAMP PIC X(14).
 
        01 TABELLA3.
-           05 LISTA_UTENTI_HISTORY OCCURS 1 TO 100 TIMES
-           DEPENDING ON SIZE-ARRAY2
+           05 LISTA_UTENTI_HISTORY OCCURS 1 TO 300 TIMES
+           DEPENDING ON HISTORY-COUNT
            INDEXED BY J.
                10 EMAIL_HISTORY PIC X(256).
                10 PASSWORD_HISTORY PIC X(25).
                10 NOME_HISTORY PIC A(30).
                10 COGNOME_HISTORY PIC A(30).
                10 NUMERO_TELEFONO_HISTORY PIC 9(10).
+               10 CAMPO_MODIFICATO_HISTORY PIC X(15).
+               10 DATA_MODIFICA_HISTORY PIC X(14).
 
 
        01 SIZE-ARRAY USAGE IS INDEX.
-       01 SIZE-ARRAY2 USAGE IS INDEX.
+       01 HISTORY-COUNT USAGE IS INDEX VALUE 0.
        01 SCELTA PIC 9(1).
        01 SCELTA2 PIC 9(1).
        01 TOKEN PIC 9(20).
        01 NOME-LOGIN PIC A(30).
        01 PASSWORD-LOGIN PIC X(25).
+       01 PASSWORD-LOGIN-HASH PIC X(25).
+       01 EMAIL-TROVATA PIC X(1).
+       01 LOGIN-VERIFICATO PIC X(1).
+
+      *SUPPORTO ALL'HASHING (ONE-WAY) DELLE PASSWORD
+       01 PASSWORD-PLAIN PIC X(25).
+       01 PASSWORD-HASH-OUT PIC X(25).
+       01 HASH-WORK PIC 9(18) VALUE 0.
+       01 HASH-MODULUS PIC 9(10) VALUE 999999937.
+       01 HASH-IDX PIC 9(3).
+
+      *SUPPORTO ALLA SCADENZA DEL TOKEN DI SESSIONE (MINUTI
+      *CONFIGURABILI ALL'AVVIO, DEFAULT 30)
+       01 SESSION-TIMEOUT-MINUTI PIC 9(4) VALUE 30.
+       01 TS-NOW PIC X(14).
+       01 TS-TOKEN PIC X(14).
+       01 DATE-NOW PIC 9(8).
+       01 DATE-TOKEN PIC 9(8).
+       01 HH-NOW PIC 9(2).
+       01 MM-NOW PIC 9(2).
+       01 HH-TOKEN PIC 9(2).
+       01 MM-TOKEN PIC 9(2).
+       01 ELAPSED-MINUTI PIC S9(9).
+       01 TOKEN-SCADUTO PIC X(1).
 
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
+           EXEC SQL CONNECT TO "MySQLODBCDataSource" USER mysqluser
+               USING mysqlpassword
+           END-EXEC.
+           PERFORM SQLSTATE-CHECK.
+
            MOVE 2 TO SIZE-ARRAY.
-           MOVE 100 TO SIZE-ARRAY2.
+           MOVE 0 TO HISTORY-COUNT.
+
+           DISPLAY "DURATA SESSIONE IN MINUTI (DEFAULT 30): ".
+           ACCEPT SESSION-TIMEOUT-MINUTI.
+           IF SESSION-TIMEOUT-MINUTI = 0 THEN
+               MOVE 30 TO SESSION-TIMEOUT-MINUTI
+           END-IF.
+
+           MOVE 0 TO SCELTA2.
 
            PERFORM UNTIL SCELTA2 = 9
 
                 DISPLAY "COSA VUOI FARE?"
-                   DISPLAY "1 LOGIN 2 REGISTRAZIONE 3 LOGUT 9 FINE"
+                   DISPLAY "1 LOGIN 2 REGISTRAZIONE 3 LOGUT "
+                           "4 MODIFICA 9 FINE"
                    ACCEPT SCELTA2
 
 
@@ -58,6 +110,10 @@
                        PERFORM REGISTRAZIONE
                    WHEN SCELTA2 = 3
                        PERFORM LOGOUT
+                   WHEN SCELTA2 = 4
+                       DISPLAY "TOKEN:"
+                       ACCEPT TOKEN
+                       PERFORM MODIFICA-UTENTE
                    WHEN OTHER
                        DISPLAY "FINE"
                        COMPUTE SCELTA = 9
@@ -65,8 +121,10 @@
 
            END-PERFORM.
 
+           EXEC SQL DISCONNECT ALL END-EXEC.
+           PERFORM SQLSTATE-CHECK.
 
-           STOP RUN.
+           GOBACK.
       *------------------------------------ FUNCTION AA ----------------
        LOGIN.
 
@@ -75,30 +133,81 @@
            DISPLAY "PASSWORD-LOGIN:".
            ACCEPT PASSWORD-LOGIN.
 
+           MOVE PASSWORD-LOGIN TO PASSWORD-PLAIN.
+           PERFORM CALCOLA-HASH-PASSWORD.
+           MOVE PASSWORD-HASH-OUT TO PASSWORD-LOGIN-HASH.
+
+           MOVE NOME-LOGIN TO H-NOME.
+           MOVE SPACES TO H-PASSWORD.
+           EXEC SQL
+               SELECT PASSWORD INTO :H-PASSWORD FROM UTENTI
+                   WHERE NOME = :H-NOME
+           END-EXEC.
+           PERFORM SQLSTATE-CHECK.
+
+      *SQLCODE 100 = NESSUNA RIGA TROVATA: NON DEVE MAI LASCIARE
+      *H-PASSWORD CON UN VALORE RESIDUO DI UNA SELECT PRECEDENTE
+           IF SQLCODE = 100 THEN
+               MOVE SPACES TO H-PASSWORD
+           END-IF.
+
+           MOVE "N" TO LOGIN-VERIFICATO.
+
            PERFORM VARYING I FROM 1 BY 1 UNTIL I > SIZE-ARRAY
 
-               IF NOME-LOGIN = NOME(I) AND PASSWORD-LOGIN = PASSWORD(I)
+               IF NOME-LOGIN = NOME(I) AND
+                  PASSWORD-LOGIN-HASH = PASSWORD(I)
                    THEN
+                        MOVE "S" TO LOGIN-VERIFICATO
                         DISPLAY "LOGIN VERIFICATO"
                         MOVE 1 TO LOG(I)
                         COMPUTE TOKEN = FUNCTION RANDOM * 20
                         MOVE TOKEN TO TOKEN_UTENTE(I)
+                        MOVE FUNCTION CURRENT-DATE(1:14)
+                            TO TOKEN_TIMESTAMP(I)
                         PERFORM MODIFICA-UTENTE
-               ELSE
-                   DISPLAY "LOGIN NON VERIFICATO"
                END-IF
 
            END-PERFORM.
 
+      *SE NON TROVATO IN MEMORIA, PROVA CON L'ACCOUNT PERSISTITO SU
+      *DATABASE (H-PASSWORD APPENA LETTO DALLA SELECT SOPRA) COSI' UN
+      *UTENTE REGISTRATO PRIMA DI UN RIAVVIO PUO' COMUNQUE ACCEDERE
+           IF LOGIN-VERIFICATO = "N" THEN
+               IF H-PASSWORD NOT = SPACES AND
+                  H-PASSWORD = PASSWORD-LOGIN-HASH
+                   THEN
+                        DISPLAY "LOGIN VERIFICATO (UTENTE PERSISTITO)"
+                        ADD 1 TO SIZE-ARRAY
+                        MOVE NOME-LOGIN TO NOME(SIZE-ARRAY)
+                        MOVE PASSWORD-LOGIN-HASH TO PASSWORD(SIZE-ARRAY)
+                        MOVE 1 TO LOG(SIZE-ARRAY)
+                        COMPUTE TOKEN = FUNCTION RANDOM * 20
+                        MOVE TOKEN TO TOKEN_UTENTE(SIZE-ARRAY)
+                        MOVE FUNCTION CURRENT-DATE(1:14)
+                            TO TOKEN_TIMESTAMP(SIZE-ARRAY)
+                        PERFORM MODIFICA-UTENTE
+               ELSE
+                   DISPLAY "LOGIN NON VERIFICATO"
+               END-IF
+           END-IF.
+
       *------------------------------------ FUNCTION AB ----------------
        MODIFICA-PASSWORD.
 
            PERFORM VARYING I FROM 1 BY 1 UNTIL I > SIZE-ARRAY
 
               IF TOKEN = TOKEN_UTENTE(I) THEN
-                  MOVE PASSWORD(I) TO PASSWORD_HISTORY(I)
-                  DISPLAY "INSERISCI UNA NUOVA PASSWORD"
-                  ACCEPT PASSWORD(I)
+                  PERFORM VERIFICA-SCADENZA-TOKEN
+                  IF TOKEN-SCADUTO = "S" THEN
+                      DISPLAY "TOKEN SCADUTO, EFFETTUA IL LOGIN"
+                  ELSE
+                      PERFORM SCRIVI-STORICO
+                      DISPLAY "INSERISCI UNA NUOVA PASSWORD"
+                      ACCEPT PASSWORD-PLAIN
+                      PERFORM CALCOLA-HASH-PASSWORD
+                      MOVE PASSWORD-HASH-OUT TO PASSWORD(I)
+                  END-IF
                ELSE
                    DISPLAY "ERRORE TOKEN"
 
@@ -113,19 +222,37 @@
 
               IF TOKEN = TOKEN_UTENTE(I) THEN
 
-                   DISPLAY "COSA VUOI MODIFICARE?"
-                   DISPLAY "1 - EMAIL 2- PASSWORD"
-                   ACCEPT SCELTA
+                   PERFORM VERIFICA-SCADENZA-TOKEN
 
-                   IF SCELTA = 1 THEN
-
-                       MOVE EMAIL(I) TO EMAIL_HISTORY(I)
-                       DISPLAY "INSERISCI LA NUOVA EMAIL"
-                       ACCEPT EMAIL(I)
+                   IF TOKEN-SCADUTO = "S" THEN
+                       DISPLAY "TOKEN SCADUTO, EFFETTUA IL LOGIN"
                    ELSE
-                       IF SCELTA = 2 THEN
-                           PERFORM MODIFICA-PASSWORD
-                       END-IF
+
+                       DISPLAY "COSA VUOI MODIFICARE?"
+                       DISPLAY "1-EMAIL 2-PASSWORD 3-NOME 4-COGNOME "
+                               "5-TELEFONO"
+                       ACCEPT SCELTA
+
+                       EVALUATE SCELTA
+                           WHEN 1
+                               PERFORM SCRIVI-STORICO
+                               DISPLAY "INSERISCI LA NUOVA EMAIL"
+                               ACCEPT EMAIL(I)
+                           WHEN 2
+                               PERFORM MODIFICA-PASSWORD
+                           WHEN 3
+                               PERFORM SCRIVI-STORICO
+                               DISPLAY "INSERISCI IL NUOVO NOME"
+                               ACCEPT NOME(I)
+                           WHEN 4
+                               PERFORM SCRIVI-STORICO
+                               DISPLAY "INSERISCI IL NUOVO COGNOME"
+                               ACCEPT COGNOME(I)
+                           WHEN 5
+                               PERFORM SCRIVI-STORICO
+                               DISPLAY "INSERISCI IL NUOVO TELEFONO"
+                               ACCEPT NUMERO_TELEFONO(I)
+                       END-EVALUATE
                    END-IF
                ELSE
 
@@ -137,23 +264,78 @@
            END-PERFORM.
 
       *---------------------------------- FUNCTION AE ------------------
+      *REGISTRA UN NUOVO UTENTE RIFIUTANDO LE EMAIL GIA' PRESENTI
        REGISTRAZIONE.
 
            PERFORM VARYING I FROM 1 BY 1 UNTIL I > SIZE-ARRAY
 
                DISPLAY "EMAIL: "
                ACCEPT EMAIL(I)
-               DISPLAY "PASSWORD:"
-               ACCEPT PASSWORD(I)
-               DISPLAY "NOME:"
-               ACCEPT NOME(I)
-               DISPLAY "COGNOME:"
-               ACCEPT COGNOME(I)
-               DISPLAY "NUMERO TELEFONO:"
-               ACCEPT NUMERO_TELEFONO(I)
 
+               PERFORM VERIFICA-EMAIL-ESISTENTE
+
+               IF EMAIL-TROVATA = "S" THEN
+                   DISPLAY "EMAIL GIA' REGISTRATA, IMPOSSIBILE "
+                           "PROSEGUIRE"
+               ELSE
+                   DISPLAY "PASSWORD:"
+                   ACCEPT PASSWORD-PLAIN
+                   PERFORM CALCOLA-HASH-PASSWORD
+                   MOVE PASSWORD-HASH-OUT TO PASSWORD(I)
+                   DISPLAY "NOME:"
+                   ACCEPT NOME(I)
+                   DISPLAY "COGNOME:"
+                   ACCEPT COGNOME(I)
+                   DISPLAY "NUMERO TELEFONO:"
+                   ACCEPT NUMERO_TELEFONO(I)
+
+                   MOVE EMAIL(I) TO H-EMAIL
+                   MOVE PASSWORD(I) TO H-PASSWORD
+                   MOVE NOME(I) TO H-NOME
+                   MOVE COGNOME(I) TO H-COGNOME
+                   MOVE NUMERO_TELEFONO(I) TO H-TELEFONO
+
+                   EXEC SQL
+                       INSERT INTO UTENTI
+                           (EMAIL, PASSWORD, NOME, COGNOME,
+                            NUMERO_TELEFONO)
+                       VALUES
+                           (:H-EMAIL, :H-PASSWORD, :H-NOME, :H-COGNOME,
+                            :H-TELEFONO)
+                   END-EXEC
+                   PERFORM SQLSTATE-CHECK
+               END-IF
+
+           END-PERFORM.
+
+      *---------------------------------- FUNCTION AG ------------------
+      *CERCA EMAIL(I) NELLE RIGHE GIA' REGISTRATE (ESCLUSA LA RIGA I
+      *STESSA, CHE E' QUELLA APPENA ACCETTATA)
+       VERIFICA-EMAIL-ESISTENTE.
+
+           MOVE "N" TO EMAIL-TROVATA.
+
+           PERFORM VARYING J FROM 1 BY 1 UNTIL J > SIZE-ARRAY
+               IF J NOT = I AND EMAIL(J) = EMAIL(I) THEN
+                   MOVE "S" TO EMAIL-TROVATA
+               END-IF
            END-PERFORM.
 
+      *L'EMAIL PUO' GIA' ESISTERE SOLO SU DATABASE (AD ESEMPIO DOPO UN
+      *RIAVVIO, QUANDO LA TABELLA IN MEMORIA E' TORNATA VUOTA) QUINDI
+      *SI CONTROLLA ANCHE UTENTI SU DB, NON SOLO LA TABELLA IN MEMORIA
+           IF EMAIL-TROVATA = "N" THEN
+               MOVE EMAIL(I) TO H-EMAIL
+               EXEC SQL
+                   SELECT COUNT(*) INTO :H-COUNT-EMAIL FROM UTENTI
+                       WHERE EMAIL = :H-EMAIL
+               END-EXEC
+               PERFORM SQLSTATE-CHECK
+               IF H-COUNT-EMAIL > 0 THEN
+                   MOVE "S" TO EMAIL-TROVATA
+               END-IF
+           END-IF.
+
       *----------------------------------- FUNCTION AF -----------------
        LOGOUT.
 
@@ -164,8 +346,98 @@
                         DISPLAY "LOGIN VERIFICATO"
                         MOVE 0 TO LOG(I)
                         MOVE ZEROES TO TOKEN_UTENTE(I)
+                        MOVE SPACES TO TOKEN_TIMESTAMP(I)
                ELSE
                    DISPLAY "LOGIN NON VERIFICATO"
                END-IF
 
            END-PERFORM.
+
+      *----------------------------------- FUNCTION AH -----------------
+      *TRASFORMAZIONE ONE-WAY DELLA PASSWORD (NON REVERSIBILE)
+       CALCOLA-HASH-PASSWORD.
+
+           MOVE 0 TO HASH-WORK.
+
+           PERFORM VARYING HASH-IDX FROM 1 BY 1 UNTIL HASH-IDX > 25
+               COMPUTE HASH-WORK = FUNCTION MOD (
+                   (HASH-WORK * 31) +
+                   FUNCTION ORD(PASSWORD-PLAIN(HASH-IDX:1)),
+                   HASH-MODULUS)
+           END-PERFORM.
+
+           MOVE SPACES TO PASSWORD-HASH-OUT.
+           MOVE HASH-WORK TO PASSWORD-HASH-OUT.
+
+      *----------------------------------- FUNCTION AI -----------------
+      *CALCOLA I MINUTI TRASCORSI DA TOKEN_TIMESTAMP(I) AD ORA E
+      *SEGNALA SE IL TOKEN E' SCADUTO
+       VERIFICA-SCADENZA-TOKEN.
+
+           MOVE FUNCTION CURRENT-DATE(1:14) TO TS-NOW.
+           MOVE TOKEN_TIMESTAMP(I) TO TS-TOKEN.
+
+           MOVE TS-NOW(1:8) TO DATE-NOW.
+           MOVE TS-NOW(9:2) TO HH-NOW.
+           MOVE TS-NOW(11:2) TO MM-NOW.
+
+           MOVE TS-TOKEN(1:8) TO DATE-TOKEN.
+           MOVE TS-TOKEN(9:2) TO HH-TOKEN.
+           MOVE TS-TOKEN(11:2) TO MM-TOKEN.
+
+           COMPUTE ELAPSED-MINUTI =
+               (FUNCTION INTEGER-OF-DATE(DATE-NOW) -
+                FUNCTION INTEGER-OF-DATE(DATE-TOKEN)) * 1440
+               + (HH-NOW * 60 + MM-NOW) - (HH-TOKEN * 60 + MM-TOKEN)
+
+           IF ELAPSED-MINUTI > SESSION-TIMEOUT-MINUTI OR
+              ELAPSED-MINUTI < 0 THEN
+               MOVE "S" TO TOKEN-SCADUTO
+           ELSE
+               MOVE "N" TO TOKEN-SCADUTO
+           END-IF.
+
+      *----------------------------------- FUNCTION AJ -----------------
+      *ARCHIVIA UNA RIGA STORICA COMPLETA (BEFORE-IMAGE) OGNI VOLTA CHE
+      *UN CAMPO DI LISTA_UTENTI(I) STA PER ESSERE MODIFICATO
+       SCRIVI-STORICO.
+
+           SET J TO HISTORY-COUNT.
+           SET J UP BY 1.
+           SET HISTORY-COUNT TO J.
+
+           MOVE EMAIL(I) TO EMAIL_HISTORY(J).
+           MOVE PASSWORD(I) TO PASSWORD_HISTORY(J).
+           MOVE NOME(I) TO NOME_HISTORY(J).
+           MOVE COGNOME(I) TO COGNOME_HISTORY(J).
+           MOVE NUMERO_TELEFONO(I) TO NUMERO_TELEFONO_HISTORY(J).
+           MOVE FUNCTION CURRENT-DATE(1:14) TO DATA_MODIFICA_HISTORY(J).
+
+           EVALUATE SCELTA
+               WHEN 1 MOVE "EMAIL" TO CAMPO_MODIFICATO_HISTORY(J)
+               WHEN 2 MOVE "PASSWORD" TO CAMPO_MODIFICATO_HISTORY(J)
+               WHEN 3 MOVE "NOME" TO CAMPO_MODIFICATO_HISTORY(J)
+               WHEN 4 MOVE "COGNOME" TO CAMPO_MODIFICATO_HISTORY(J)
+               WHEN 5 MOVE "TELEFONO" TO CAMPO_MODIFICATO_HISTORY(J)
+               WHEN OTHER MOVE "N/D" TO CAMPO_MODIFICATO_HISTORY(J)
+           END-EVALUATE.
+
+      *----------------------------------- FUNCTION AK -----------------
+       SQLSTATE-CHECK.
+           IF SQLCODE < 0
+                      DISPLAY 'SQLSTATE='  SQLSTATE,
+                              ', SQLCODE=' SQLCODE
+              IF SQLERRML > 0
+                 DISPLAY 'SQL Error message:' SQLERRMC(1:SQLERRML)
+              END-IF
+              MOVE SQLCODE TO RETURN-CODE
+              GOBACK
+           ELSE IF SQLCODE > 0 AND NOT = 100
+                      DISPLAY 'SQLSTATE='  SQLSTATE,
+                              ', SQLCODE=' SQLCODE
+              IF SQLERRML > 0
+                 DISPLAY 'SQL Warning message:' SQLERRMC(1:SQLERRML)
+              END-IF
+           END-IF.
+
+           EXIT.
