@@ -9,21 +9,46 @@
               INDEXED BY I.
               10 NOME PIC A(20).
               10 COGNOME PIC A(20).
-
-       01 LISTA_PERSONE.
-           05 ARRAY2 OCCURS 1 TO 100 TIMES DEPENDING ON SIZE-ARRAY2
-              INDEXED BY I.
-               10 NOME PIC A(20).
-               10 COGNOME PIC A(20).
-
+              10 USERNAME PIC A(20).
+              10 PWD PIC A(20).
 
        01 SIZE-ARRAY USAGE IS INDEX.
-       01 SIZE-ARRAY2 USAGE IS INDEX.
+
+      *SUPPORTO A INSERIMENTO, LOGIN E MODIFICA
+       01 NOME-IN PIC A(20).
+       01 COGNOME-IN PIC A(20).
+       01 USERNAME-IN PIC A(20).
+       01 PASSWORD-IN PIC A(20).
+       01 USERNAME-TROVATO PIC X(1).
+       01 SCELTA-CAMPO PIC 9(1).
+       01 SCELTA-MENU PIC 9(1).
 
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-            DISPLAY "Hello world"
+            MOVE 0 TO SIZE-ARRAY.
+
+            PERFORM UNTIL SCELTA-MENU = 9
+
+                DISPLAY "COSA VUOI FARE?"
+                DISPLAY "1 INSERISCI PERSONA 2 LOGIN "
+                        "3 MODIFICA PERSONA 9 FINE"
+                ACCEPT SCELTA-MENU
+
+                EVALUATE TRUE
+                    WHEN SCELTA-MENU = 1
+                        PERFORM INSERISCI-UTENTE
+                    WHEN SCELTA-MENU = 2
+                        PERFORM VERIFICA-LOGIN-PWD
+                    WHEN SCELTA-MENU = 3
+                        PERFORM MODIFICA-UTENTE
+                    WHEN OTHER
+                        DISPLAY "FINE"
+                        MOVE 9 TO SCELTA-MENU
+                END-EVALUATE
+
+            END-PERFORM.
+
             STOP RUN.
 
 
@@ -34,16 +59,119 @@
       *FUNZIONI
 
       *------------------------------------ FUNCTION AA ----------------
+      *INSERISCE NUOVE PERSONE NELLA RUBRICA, CIASCUNA CON LE PROPRIE
+      *CREDENZIALI DI LOGIN (USERNAME UNIVOCO E PWD)
        INSERISCI-UTENTE.
 
-
+           MOVE "S" TO USERNAME-TROVATO.
+
+           PERFORM UNTIL USERNAME-TROVATO NOT = "S"
+
+               IF SIZE-ARRAY >= 100 THEN
+                   DISPLAY "RUBRICA PIENA"
+                   MOVE "N" TO USERNAME-TROVATO
+               ELSE
+                   DISPLAY "INSERISCI IL NOME: "
+                   ACCEPT NOME-IN
+                   DISPLAY "INSERISCI IL COGNOME: "
+                   ACCEPT COGNOME-IN
+                   DISPLAY "INSERISCI LO USERNAME: "
+                   ACCEPT USERNAME-IN
+
+                   MOVE "N" TO USERNAME-TROVATO
+                   PERFORM VARYING I FROM 1 BY 1 UNTIL I > SIZE-ARRAY
+                       IF USERNAME(I) = USERNAME-IN THEN
+                           MOVE "S" TO USERNAME-TROVATO
+                       END-IF
+                   END-PERFORM
+
+                   IF USERNAME-TROVATO = "S" THEN
+                       DISPLAY "USERNAME GIA' ESISTENTE"
+                   ELSE
+                       DISPLAY "INSERISCI LA PWD: "
+                       ACCEPT PASSWORD-IN
+
+                       ADD 1 TO SIZE-ARRAY
+                       MOVE NOME-IN TO NOME(SIZE-ARRAY)
+                       MOVE COGNOME-IN TO COGNOME(SIZE-ARRAY)
+                       MOVE USERNAME-IN TO USERNAME(SIZE-ARRAY)
+                       MOVE PASSWORD-IN TO PWD(SIZE-ARRAY)
+
+                       DISPLAY "VUOI INSERIRE UN'ALTRA PERSONA? (S/N)"
+                       ACCEPT USERNAME-TROVATO
+                   END-IF
+               END-IF
+
+           END-PERFORM.
 
       *------------------------------------ FUNCTION AB ----------------
-       VERIFICA-LOGIN-PASSWORD.
-
-
+      *VERIFICA LE CREDENZIALI DI LOGIN CONFRONTANDO USERNAME E
+      *PWD CON QUELLE MEMORIZZATE NELLA RUBRICA
+       VERIFICA-LOGIN-PWD.
+
+           DISPLAY "LOGIN - INSERISCI LO USERNAME: ".
+           ACCEPT USERNAME-IN.
+           DISPLAY "LOGIN - INSERISCI LA PWD: ".
+           ACCEPT PASSWORD-IN.
+
+           MOVE "N" TO USERNAME-TROVATO.
+
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > SIZE-ARRAY
+               IF USERNAME(I) = USERNAME-IN THEN
+                   IF PWD(I) = PASSWORD-IN THEN
+                       DISPLAY "LOGIN RIUSCITO - BENVENUTO "
+                               NOME(I) " " COGNOME(I)
+                       MOVE "S" TO USERNAME-TROVATO
+                   ELSE
+                       DISPLAY "PWD ERRATA"
+                       MOVE "S" TO USERNAME-TROVATO
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+           IF USERNAME-TROVATO = "N" THEN
+               DISPLAY "USERNAME NON TROVATO"
+           END-IF.
 
       *------------------------------------ FUNCTION AC ----------------
+      *MODIFICA I DATI DI UNA PERSONA GIA' PRESENTE, IDENTIFICATA
+      *TRAMITE USERNAME
        MODIFICA-UTENTE.
 
+           DISPLAY "MODIFICA - INSERISCI LO USERNAME DA MODIFICARE: ".
+           ACCEPT USERNAME-IN.
+
+           MOVE "N" TO USERNAME-TROVATO.
+
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > SIZE-ARRAY
+               IF USERNAME(I) = USERNAME-IN THEN
+                   MOVE "S" TO USERNAME-TROVATO
+
+                   DISPLAY "COSA VUOI MODIFICARE? "
+                           "(1=NOME 2=COGNOME 3=PWD)"
+                   ACCEPT SCELTA-CAMPO
+
+                   EVALUATE SCELTA-CAMPO
+                       WHEN 1
+                           DISPLAY "NUOVO NOME: "
+                           ACCEPT NOME-IN
+                           MOVE NOME-IN TO NOME(I)
+                       WHEN 2
+                           DISPLAY "NUOVO COGNOME: "
+                           ACCEPT COGNOME-IN
+                           MOVE COGNOME-IN TO COGNOME(I)
+                       WHEN 3
+                           DISPLAY "NUOVA PWD: "
+                           ACCEPT PASSWORD-IN
+                           MOVE PASSWORD-IN TO PWD(I)
+                       WHEN OTHER
+                           DISPLAY "SCELTA NON VALIDA"
+                   END-EVALUATE
+               END-IF
+           END-PERFORM.
+
+           IF USERNAME-TROVATO = "N" THEN
+               DISPLAY "USERNAME NON TROVATO"
+           END-IF.
+
       *------------------------------------- FUNCTION AD ---------------
