@@ -17,6 +17,8 @@
            01 DATO3 PIC 9(2).
            01 DATO4 PIC 9(2).
            01 DIMENSIONE PIC 9(2).
+           01 ORDINE-FLAG PIC X(1).
+           01 POSIZIONE-ERRORE PIC 9(2).
 
 
        PROCEDURE DIVISION.
@@ -32,8 +34,16 @@
 
       *paragrafi/funzioni
        RIEMPI-ARRAY.
-      *Inserimento valori
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I >10
+      *CHIEDE LA DIMENSIONE (MAX 30) E RIEMPIE L'ARRAY
+           DISPLAY "INSERISCI N (MAX 30): ".
+           ACCEPT DIMENSIONE.
+
+           PERFORM UNTIL DIMENSIONE >= 1 AND DIMENSIONE <= 30
+               DISPLAY "VALORE NON VALIDO, INSERISCI N TRA 1 E 30: "
+               ACCEPT DIMENSIONE
+           END-PERFORM.
+
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > DIMENSIONE
                DISPLAY "INSERISCI IL VALORE: "
                ACCEPT DATO
                MOVE DATO TO ARRAY(I)
@@ -41,18 +51,30 @@
 
        STAMPA-ARRAY.
       *stampa i valori
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I >10
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > DIMENSIONE
                DISPLAY "VALORE: " ARRAY(I)
            END-PERFORM.
 
        ORDINAMENTO-CRESCENTE.
-      *verifica se gli elementi sono tutti uguali
-
-           SET I TO 1.
-           SET J TO 2.
-           SEARCH ARRAY AT END DISPLAY " NON UGUALI"
-           WHEN ARRAY(I) < ARRAY(J) DISPLAY "CRESCENTE "
-           WHEN ARRAY(I) > ARRAY(J) DISPLAY "DECRESCENTE"
-           WHEN ARRAY(I) NOT = ARRAY(J)
-           DISPLAY "NON CRESCENTE E NON DECRESCENTE "
-           END-SEARCH.
+      *VERIFICA SE L'INTERO ARRAY E' ORDINATO IN MODO STRETTAMENTE
+      *CRESCENTE, CONFRONTANDO OGNI COPPIA DI ELEMENTI ADIACENTI
+      *INVECE DI GUARDARE SOLO I PRIMI DUE
+
+           MOVE "S" TO ORDINE-FLAG.
+           MOVE 0 TO POSIZIONE-ERRORE.
+
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > DIMENSIONE - 1
+               IF ARRAY(I) NOT < ARRAY(I + 1) THEN
+                   MOVE "N" TO ORDINE-FLAG
+                   IF POSIZIONE-ERRORE = 0 THEN
+                       MOVE I TO POSIZIONE-ERRORE
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+           IF ORDINE-FLAG = "S" THEN
+               DISPLAY "CRESCENTE"
+           ELSE
+               DISPLAY "NON CRESCENTE - PRIMA POSIZIONE FUORI ORDINE: "
+                       POSIZIONE-ERRORE
+           END-IF.
