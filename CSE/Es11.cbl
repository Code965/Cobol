@@ -16,6 +16,12 @@
        01 VAL PIC 9(3).
        01 RISULTATO PIC 9(3).
 
+      *SUPPORTO AL REPORT RAGGRUPPATO PARI/DISPARI
+       01 PARI-IDX PIC 9(3) OCCURS 100 TIMES INDEXED BY PI.
+       01 PARI-COUNT PIC 9(3) VALUE 0.
+       01 DISPARI-IDX PIC 9(3) OCCURS 100 TIMES INDEXED BY DI.
+       01 DISPARI-COUNT PIC 9(3) VALUE 0.
+
 
 
 
@@ -45,14 +51,33 @@
 
            END-PERFORM.
 
+      *DETERMINA PARI/DISPARI (FUNCTION MOD AL POSTO DELL'OPERATORE
+      *"%", NON SUPPORTATO DA COBOL) E RAGGRUPPA GLI INDICI PER LA
+      *STAMPA FINALE DEL REPORT
        PARI-DISP.
+           MOVE 0 TO PARI-COUNT.
+           MOVE 0 TO DISPARI-COUNT.
+
            PERFORM VARYING I FROM 1 BY 1 UNTIL I > SIZE-ARRAY
 
-               COMPUTE RISULTATO = ARRAY(I) % 2
-               DISPLAY "VALORE: "ARRAY(I) "RIS" RISULTATO
+               COMPUTE RISULTATO = FUNCTION MOD(ARRAY(I), 2)
                IF RISULTATO NOT = 0 THEN
-                   DISPLAY "DISPARI"
+                   ADD 1 TO DISPARI-COUNT
+                   MOVE I TO DISPARI-IDX(DISPARI-COUNT)
                ELSE
-                   DISPLAY "PARI"
+                   ADD 1 TO PARI-COUNT
+                   MOVE I TO PARI-IDX(PARI-COUNT)
                END-IF
            END-PERFORM.
+
+           DISPLAY "--- REPORT RAGGRUPPATO ---".
+
+           DISPLAY "PARI:".
+           PERFORM VARYING PI FROM 1 BY 1 UNTIL PI > PARI-COUNT
+               DISPLAY "  VALORE: " ARRAY(PARI-IDX(PI))
+           END-PERFORM.
+
+           DISPLAY "DISPARI:".
+           PERFORM VARYING DI FROM 1 BY 1 UNTIL DI > DISPARI-COUNT
+               DISPLAY "  VALORE: " ARRAY(DISPARI-IDX(DI))
+           END-PERFORM.
