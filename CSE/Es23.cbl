@@ -1,5 +1,5 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       PROGRAM-ID. ES23.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
 
@@ -9,12 +9,23 @@
                10 NOME PIC A(20).
                10 CLASSE PIC X(3).
                10 VOTO PIC 9(2).
+               10 GIORNI-PRESENZA PIC 9(3).
 
          01 SIZE-ARRAY USAGE IS INDEX.
          01 MAX-VOTO PIC 9(2).
          01 MIN-VOTO PIC 9(2).
          01 CLASSE-T PIC X(3).
 
+      *SOGLIA MINIMA DI PRESENZE RICHIESTA PER ESSERE PROMOSSO
+       01 SOGLIA-PRESENZE-MINIMA PIC 9(3) VALUE 200.
+       01 SOGLIA-VOTO-MINIMO PIC 9(2) VALUE 6.
+
+      *SOTTOINSIEME DI STUDENTI CHE APPARTENGONO ALLA CLASSE CERCATA
+       01 CLASSE-IDX PIC 9(3) OCCURS 100 TIMES INDEXED BY CI.
+       01 CLASSE-COUNT PIC 9(3).
+       01 SOMMA-VOTI-CLASSE PIC 9(5).
+       01 MEDIA-VOTI-CLASSE PIC 9(3)V9(2).
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
@@ -23,8 +34,9 @@
            PERFORM RIEMPI-ARRAY.
            PERFORM PRINT-ARRAY.
            PERFORM TROVA-CLASSE.
+           PERFORM PROMOSSO-BOCCIATO.
 
-           STOP RUN.
+           GOBACK.
       *------------------------------------- FUNCTION AA ---------------
        RIEMPI-ARRAY.
            PERFORM VARYING I FROM 1 BY 1 UNTIL I > SIZE-ARRAY
@@ -34,6 +46,8 @@
                ACCEPT CLASSE(I)
                DISPLAY "INSERISCI IL VOTO: "
                ACCEPT VOTO(I)
+               DISPLAY "INSERISCI I GIORNI DI PRESENZA: "
+               ACCEPT GIORNI-PRESENZA(I)
            END-PERFORM.
       *----------------------------------- FUNCTION AB -----------------
        PRINT-ARRAY.
@@ -43,31 +57,74 @@
                        "VOTO: " VOTO(I)
            END-PERFORM.
       *--------------------------------- FUNCTION AC -------------------
+      *MINIMO SUL SOTTOINSIEME CLASSE-IDX (SOLO GLI STUDENTI DELLA
+      *CLASSE CERCATA), NON SULL'INTERO ELENCO-STUDENTI
        VOTO-BASSO.
-           INITIALIZE MIN-VOTO.
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > SIZE-ARRAY
-               MOVE VOTO(1) TO MIN-VOTO
-               IF MIN-VOTO > VOTO(I) THEN
-                    MOVE VOTO(I) TO MIN-VOTO
+           MOVE VOTO(CLASSE-IDX(1)) TO MIN-VOTO.
+           PERFORM VARYING CI FROM 1 BY 1 UNTIL CI > CLASSE-COUNT
+               IF MIN-VOTO > VOTO(CLASSE-IDX(CI)) THEN
+                    MOVE VOTO(CLASSE-IDX(CI)) TO MIN-VOTO
                END-IF
            END-PERFORM.
            DISPLAY "VOTO-BASSO: " MIN-VOTO.
       *------------------------------ FUNCTION AD ----------------------
+      *MASSIMO SUL SOTTOINSIEME CLASSE-IDX (SOLO GLI STUDENTI DELLA
+      *CLASSE CERCATA), NON SULL'INTERO ELENCO-STUDENTI
        VOTO-MAX.
            INITIALIZE MAX-VOTO.
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > SIZE-ARRAY
-               IF MAX-VOTO < VOTO(I) THEN
-                     MOVE VOTO(I) TO MAX-VOTO
+           PERFORM VARYING CI FROM 1 BY 1 UNTIL CI > CLASSE-COUNT
+               IF MAX-VOTO < VOTO(CLASSE-IDX(CI)) THEN
+                     MOVE VOTO(CLASSE-IDX(CI)) TO MAX-VOTO
                END-IF
            END-PERFORM.
            DISPLAY "VOTO-MAX: " MAX-VOTO.
       *--------------------------------------- FUNCTION AE -------------
+      *CHIEDE LA CLASSE UNA SOLA VOLTA, FILTRA GLI STUDENTI DI QUELLA
+      *CLASSE E STAMPA MEDIA, MINIMO E MASSIMO DEI VOTI
        TROVA-CLASSE.
+           DISPLAY "PER QUALE CLASSE CERCHI I VOTI? "
+           ACCEPT CLASSE-T.
+
+           MOVE 0 TO CLASSE-COUNT.
+           MOVE 0 TO SOMMA-VOTI-CLASSE.
+
            PERFORM VARYING I FROM 1 BY 1 UNTIL I > SIZE-ARRAY
-               DISPLAY "PER QUALE CLASSE CERCHI I VOTI? "
-               ACCEPT CLASSE-T
                IF CLASSE-T = CLASSE(I) THEN
-                       PERFORM VOTO-BASSO
-                       PERFORM VOTO-MAX
-                END-IF
-           END-PERFORM.
\ No newline at end of file
+                   ADD 1 TO CLASSE-COUNT
+                   MOVE I TO CLASSE-IDX(CLASSE-COUNT)
+                   ADD VOTO(I) TO SOMMA-VOTI-CLASSE
+               END-IF
+           END-PERFORM.
+
+           IF CLASSE-COUNT = 0 THEN
+               DISPLAY "NESSUNO STUDENTE TROVATO PER LA CLASSE "
+                       CLASSE-T
+           ELSE
+               COMPUTE MEDIA-VOTI-CLASSE =
+                       SOMMA-VOTI-CLASSE / CLASSE-COUNT
+               DISPLAY "CLASSE: " CLASSE-T
+               DISPLAY "MEDIA VOTI: " MEDIA-VOTI-CLASSE
+               PERFORM VOTO-BASSO
+               PERFORM VOTO-MAX
+           END-IF.
+
+      *--------------------------------------- FUNCTION AF -------------
+      *APPLICA LA REGOLA DI PROMOZIONE: VOTO SUFFICIENTE E PRESENZE
+      *MINIME, E STAMPA IL TABELLONE COMPLETO CON L'ESITO
+       PROMOSSO-BOCCIATO.
+
+           DISPLAY "TABELLONE PROMOSSI/BOCCIATI".
+           DISPLAY "****************************".
+
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > SIZE-ARRAY
+               IF VOTO(I) >= SOGLIA-VOTO-MINIMO AND
+                  GIORNI-PRESENZA(I) >= SOGLIA-PRESENZE-MINIMA THEN
+                   DISPLAY "NOME: " NOME(I) " CLASSE: " CLASSE(I)
+                           " VOTO: " VOTO(I) " PRESENZE: "
+                           GIORNI-PRESENZA(I) " ESITO: PROMOSSO"
+               ELSE
+                   DISPLAY "NOME: " NOME(I) " CLASSE: " CLASSE(I)
+                           " VOTO: " VOTO(I) " PRESENZE: "
+                           GIORNI-PRESENZA(I) " ESITO: BOCCIATO"
+               END-IF
+           END-PERFORM.
