@@ -15,6 +15,7 @@
        01 SIZE-ARRAY USAGE IS INDEX.
        01 VAL PIC 9(3).
        01 MAX PIC 9(3) VALUES ZERO.
+       01 MAX-INDICE USAGE IS INDEX.
 
 
 
@@ -41,21 +42,23 @@
        STAMPA-ARRAY.
 
 
-           PERFORM VARYING I FROM 0 BY 1 UNTIL I > SIZE-ARRAY
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > SIZE-ARRAY
 
                DISPLAY "VALORE: " ARRAY(I)
 
            END-PERFORM.
 
+      *TROVA IL VALORE MASSIMO E LA SUA POSIZIONE NELL'ARRAY
        MAGGIORE.
-           PERFORM VARYING I FROM 0 BY 1 UNTIL I > SIZE-ARRAY
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > SIZE-ARRAY
 
                IF MAX < ARRAY(I) THEN
 
                     MOVE ARRAY(I) TO MAX
+                    SET MAX-INDICE TO I
 
                END-IF
 
            END-PERFORM.
 
-           DISPLAY "MAGGIORE: " MAX "INDICE" I.
+           DISPLAY "MAGGIORE: " MAX " INDICE: " MAX-INDICE.
