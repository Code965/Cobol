@@ -5,10 +5,12 @@
 
        01 LIBRERIA.
            05 SCAFFALI OCCURS 1 TO 100 TIMES DEPENDING ON SIZE-ARRAY
-               INDEXED BY I.
+               INDEXED BY I J.
                10 AUTORE PIC A(20).
                10 ARGOMENTO PIC X(50).
                10 PREZZO PIC 9(3).
+               10 ISBN PIC X(13).
+               10 COPIE PIC 9(3) VALUE 1.
 
        01 SIZE-ARRAY USAGE IS INDEX.
 
@@ -18,6 +20,35 @@
        01 INDICE-MAX PIC 9(2).
        01 INDICE-MIN PIC 9(2).
 
+      *SOTTOINSIEME DI SCAFFALI CHE CORRISPONDONO ALL'ARGOMENTO CERCATO
+       01 MATCH-IDX PIC 9(3) OCCURS 100 TIMES INDEXED BY M.
+       01 MATCH-COUNT PIC 9(3) VALUE 0.
+       01 TROVATO-FLAG PIC X(1).
+
+      *REGISTRO PRESTITI: CHI HA IN PRESTITO QUALE COPIA DI QUALE
+      *SCAFFALE E QUANDO SCADE - UNA RIGA PER COPIA FISICA (FINO A
+      *MAX-COPIE-PER-TITOLO), NON UNO SCALARE PER TITOLO, COSI' PIU'
+      *COPIE DELLO STESSO LIBRO POSSONO ESSERE IN PRESTITO A PERSONE
+      *E CON SCADENZE DIVERSE CONTEMPORANEAMENTE
+       01 MAX-COPIE-PER-TITOLO PIC 9(2) VALUE 10.
+
+       01 PRESTITI.
+           05 PRESTITO OCCURS 1 TO 100 TIMES DEPENDING ON SIZE-ARRAY
+               INDEXED BY P.
+               10 COPIE-IN-PRESTITO PIC 9(3) VALUE 0.
+               10 COPIA-PRESTITO OCCURS 10 TIMES INDEXED BY C.
+                   15 UTENTE-PRESTITO PIC A(30).
+                   15 DATA-SCADENZA-PRESTITO PIC 9(8).
+                   15 IN-PRESTITO PIC X(1) VALUE "N".
+
+       01 SCELTA-PRESTITI PIC 9(1).
+       01 LIBRO-DA-GESTIRE PIC 9(3).
+       01 DATA-ODIERNA PIC 9(8).
+
+      *SUPPORTO ALLA RICERCA DI ISBN DUPLICATI
+       01 ISBN-DUPLICATO PIC X(1).
+       01 ISBN-DUPLICATO-INDICE PIC 9(3).
+
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
@@ -27,8 +58,9 @@
            PERFORM RIEMPI-LIBRERIA.
            PERFORM ELENCO-LIBRERIA.
            PERFORM RICERCA-ARGOMENTO.
+           PERFORM GESTIONE-PRESTITI.
 
-           STOP RUN.
+           GOBACK.
 
       *------------------------------- FUNCTION AA ---------------------
        RIEMPI-LIBRERIA.
@@ -41,6 +73,33 @@
                ACCEPT ARGOMENTO(I)
                DISPLAY "INSERISCI PREZZO"
                ACCEPT PREZZO(I)
+               DISPLAY "INSERISCI ISBN"
+               ACCEPT ISBN(I)
+               MOVE 1 TO COPIE(I)
+
+               PERFORM VERIFICA-ISBN-DUPLICATO
+
+               IF ISBN-DUPLICATO = "S" THEN
+                   ADD 1 TO COPIE(ISBN-DUPLICATO-INDICE)
+                   DISPLAY "ISBN GIA' PRESENTE: INCREMENTATO IL "
+                           "NUMERO DI COPIE INVECE DI DUPLICARE"
+                   SUBTRACT 1 FROM SIZE-ARRAY
+                   SUBTRACT 1 FROM I
+               END-IF
+
+           END-PERFORM.
+
+      *------------------------------- FUNCTION AJ ---------------------
+      *CERCA ISBN(I) TRA GLI SCAFFALI GIA' INSERITI (1 .. I - 1)
+       VERIFICA-ISBN-DUPLICATO.
+
+           MOVE "N" TO ISBN-DUPLICATO.
+
+           PERFORM VARYING J FROM 1 BY 1 UNTIL J > I - 1
+               IF ISBN(J) = ISBN(I) THEN
+                   MOVE "S" TO ISBN-DUPLICATO
+                   MOVE J TO ISBN-DUPLICATO-INDICE
+               END-IF
            END-PERFORM.
 
       *-------------------------------- FUNCTION AB --------------------
@@ -58,51 +117,183 @@
            DISPLAY "INSERISCI L'ARGOMENTO".
            ACCEPT ARGOMENTO_RICERCATO.
 
+           MOVE 0 TO MATCH-COUNT.
+           MOVE "N" TO TROVATO-FLAG.
+
            PERFORM VARYING I FROM 1 BY 1 UNTIL I > SIZE-ARRAY
 
                IF  ARGOMENTO_RICERCATO = ARGOMENTO(I) THEN
                    DISPLAY "AERG" ARGOMENTO(I)
-
-                   PERFORM PREZZO-VOLUME-MAX
-                   PERFORM PREZZO-VOLUME-MIN
-
-               ELSE
-                   DISPLAY "ARGOMENTO NON TROVATO"
+                   MOVE "S" TO TROVATO-FLAG
+                   ADD 1 TO MATCH-COUNT
+                   MOVE I TO MATCH-IDX(MATCH-COUNT)
                END-IF
 
            END-PERFORM.
+
+           IF TROVATO-FLAG = "N" THEN
+               DISPLAY "ARGOMENTO NON TROVATO"
+           ELSE
+               PERFORM PREZZO-VOLUME-MAX
+               PERFORM PREZZO-VOLUME-MIN
+               PERFORM STAMPA-MAX-MIN
+           END-IF.
       *------------------------------ FUNCTION AC ----------------------
        PREZZO-VOLUME-MAX.
 
            INITIALIZE PREZZO_MAX.
 
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > SIZE-ARRAY
+           PERFORM VARYING M FROM 1 BY 1 UNTIL M > MATCH-COUNT
 
-               IF PREZZO_MAX < PREZZO(I) THEN
+               IF PREZZO_MAX < PREZZO(MATCH-IDX(M)) THEN
 
-                   MOVE PREZZO(I) TO PREZZO_MAX
-                   MOVE I TO INDICE-MAX
+                   MOVE PREZZO(MATCH-IDX(M)) TO PREZZO_MAX
+                   MOVE MATCH-IDX(M) TO INDICE-MAX
                END-IF
 
            END-PERFORM.
 
-           DISPLAY "AUTORE: " AUTORE(INDICE-MAX)
-                   "VOLUME CON PREZZO PIU ALTO: " PREZZO_MAX.
-
       *----------------------------- FUNCTION AD -----------------------
        PREZZO-VOLUME-MIN.
 
-           MOVE PREZZO(1) TO PREZZO_MIN.
+           MOVE PREZZO(MATCH-IDX(1)) TO PREZZO_MIN.
+           MOVE MATCH-IDX(1) TO INDICE-MIN.
 
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > SIZE-ARRAY
+           PERFORM VARYING M FROM 1 BY 1 UNTIL M > MATCH-COUNT
 
-               IF  PREZZO_MIN > PREZZO(I) THEN
+               IF  PREZZO_MIN > PREZZO(MATCH-IDX(M)) THEN
 
-                   MOVE PREZZO( I + 1) TO PREZZO_MIN
-                   MOVE I TO INDICE-MIN
+                   MOVE PREZZO(MATCH-IDX(M)) TO PREZZO_MIN
+                   MOVE MATCH-IDX(M) TO INDICE-MIN
                END-IF
 
            END-PERFORM.
 
-           DISPLAY "AUTORE: " AUTORE(INDICE-MIN)
-                   "VOLUME CON PREZZO PIU BASSO: " PREZZO_MIN.
+      *----------------------------- FUNCTION AE -----------------------
+      *REPORT CHE ACCOSTA IL VOLUME PIU ECONOMICO E QUELLO PIU COSTOSO
+       STAMPA-MAX-MIN.
+
+           DISPLAY "VOLUME PIU ECONOMICO - AUTORE: " AUTORE(INDICE-MIN)
+                   " PREZZO: " PREZZO_MIN.
+           DISPLAY "VOLUME PIU COSTOSO   - AUTORE: " AUTORE(INDICE-MAX)
+                   " PREZZO: " PREZZO_MAX.
+
+      *----------------------------- FUNCTION AF -----------------------
+      *MENU DI GESTIONE DEL CIRCOLANTE (PRESTITO/RESTITUZIONE/SCADUTI)
+       GESTIONE-PRESTITI.
+
+           MOVE 0 TO SCELTA-PRESTITI.
+
+           PERFORM UNTIL SCELTA-PRESTITI = 9
+
+               DISPLAY "GESTIONE PRESTITI"
+               DISPLAY "1 PRESTA LIBRO  2 RESTITUISCI LIBRO "
+                       "3 ELENCO SCADUTI  9 FINE"
+               ACCEPT SCELTA-PRESTITI
+
+               EVALUATE SCELTA-PRESTITI
+                   WHEN 1
+                       PERFORM PRESTA-LIBRO
+                   WHEN 2
+                       PERFORM RESTITUISCI-LIBRO
+                   WHEN 3
+                       PERFORM ELENCO-PRESTITI-SCADUTI
+                   WHEN OTHER
+                       MOVE 9 TO SCELTA-PRESTITI
+               END-EVALUATE
+
+           END-PERFORM.
+
+      *----------------------------- FUNCTION AG -----------------------
+       PRESTA-LIBRO.
+
+           DISPLAY "NUMERO SCAFFALE DA DARE IN PRESTITO (1-"
+                   SIZE-ARRAY ")".
+           ACCEPT LIBRO-DA-GESTIRE.
+
+           IF LIBRO-DA-GESTIRE < 1 OR LIBRO-DA-GESTIRE > SIZE-ARRAY
+                                                              THEN
+               DISPLAY "NUMERO SCAFFALE NON VALIDO"
+           ELSE
+               IF COPIE-IN-PRESTITO(LIBRO-DA-GESTIRE) >=
+                  COPIE(LIBRO-DA-GESTIRE)
+                  OR COPIE-IN-PRESTITO(LIBRO-DA-GESTIRE) >=
+                     MAX-COPIE-PER-TITOLO THEN
+                   DISPLAY "LIBRO GIA' IN PRESTITO (TUTTE LE COPIE)"
+               ELSE
+      *TROVA LA PRIMA COPIA LIBERA (SLOT NON IN PRESTITO) DI QUESTO
+      *TITOLO E LA ASSEGNA
+                   MOVE "N" TO TROVATO-FLAG
+                   PERFORM VARYING C FROM 1 BY 1 UNTIL C > 10
+                       IF TROVATO-FLAG = "N" AND
+                          IN-PRESTITO(LIBRO-DA-GESTIRE, C) NOT = "S"
+                           THEN
+                           DISPLAY "NOME DI CHI PRENDE IL LIBRO "
+                                   "IN PRESTITO"
+                           ACCEPT UTENTE-PRESTITO(LIBRO-DA-GESTIRE, C)
+                           DISPLAY "DATA DI SCADENZA DEL PRESTITO "
+                                   "(AAAAMMGG)"
+                           ACCEPT
+                             DATA-SCADENZA-PRESTITO(LIBRO-DA-GESTIRE, C)
+                           MOVE "S" TO IN-PRESTITO(LIBRO-DA-GESTIRE, C)
+                           ADD 1 TO COPIE-IN-PRESTITO(LIBRO-DA-GESTIRE)
+                           MOVE "S" TO TROVATO-FLAG
+                           DISPLAY "LIBRO DATO IN PRESTITO"
+                       END-IF
+                   END-PERFORM
+               END-IF
+           END-IF.
+
+      *----------------------------- FUNCTION AH -----------------------
+       RESTITUISCI-LIBRO.
+
+           DISPLAY "NUMERO SCAFFALE DA RESTITUIRE (1-" SIZE-ARRAY ")".
+           ACCEPT LIBRO-DA-GESTIRE.
+
+           IF LIBRO-DA-GESTIRE < 1 OR LIBRO-DA-GESTIRE > SIZE-ARRAY
+                                                              THEN
+               DISPLAY "NUMERO SCAFFALE NON VALIDO"
+           ELSE
+               IF COPIE-IN-PRESTITO(LIBRO-DA-GESTIRE) = 0 THEN
+                   DISPLAY "QUESTO LIBRO NON RISULTA IN PRESTITO"
+               ELSE
+      *RESTITUISCE LA PRIMA COPIA DI QUESTO TITOLO ANCORA IN PRESTITO
+                   MOVE "N" TO TROVATO-FLAG
+                   PERFORM VARYING C FROM 1 BY 1 UNTIL C > 10
+                       IF TROVATO-FLAG = "N" AND
+                          IN-PRESTITO(LIBRO-DA-GESTIRE, C) = "S"
+                           THEN
+                           MOVE "N" TO IN-PRESTITO(LIBRO-DA-GESTIRE, C)
+                           MOVE SPACES
+                               TO UTENTE-PRESTITO(LIBRO-DA-GESTIRE, C)
+                           MOVE 0 TO
+                             DATA-SCADENZA-PRESTITO(LIBRO-DA-GESTIRE, C)
+                           SUBTRACT 1 FROM
+                             COPIE-IN-PRESTITO(LIBRO-DA-GESTIRE)
+                           MOVE "S" TO TROVATO-FLAG
+                       END-IF
+                   END-PERFORM
+                   DISPLAY "LIBRO RESTITUITO"
+               END-IF
+           END-IF.
+
+      *----------------------------- FUNCTION AI -----------------------
+       ELENCO-PRESTITI-SCADUTI.
+
+           MOVE FUNCTION CURRENT-DATE(1:8) TO DATA-ODIERNA.
+
+           DISPLAY "PRESTITI SCADUTI".
+           DISPLAY "****************".
+
+           PERFORM VARYING P FROM 1 BY 1 UNTIL P > SIZE-ARRAY
+               PERFORM VARYING C FROM 1 BY 1 UNTIL C > 10
+                   IF IN-PRESTITO(P, C) = "S" AND
+                      DATA-SCADENZA-PRESTITO(P, C) < DATA-ODIERNA THEN
+                       DISPLAY "AUTORE: " AUTORE(P)
+                               " PRESO IN PRESTITO DA: "
+                               UTENTE-PRESTITO(P, C)
+                               " SCADUTO IL: "
+                               DATA-SCADENZA-PRESTITO(P, C)
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
