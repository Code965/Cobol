@@ -4,8 +4,23 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. YOUR-PROGRAM-NAME.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHECKPOINT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-CHECKPOINT.
+
        DATA DIVISION.
 
+       FILE SECTION.
+       FD  CHECKPOINT-FILE.
+       01 CHECKPOINT-REC.
+           05 CHECKPOINT-INDICE PIC 9(3).
+           05 CHECKPOINT-SEP PIC X(1).
+           05 CHECKPOINT-SUBTOTALE PIC 9(5).
+
        WORKING-STORAGE SECTION.
 
        01 TABELLA.
@@ -16,6 +31,14 @@
        01 SIZE-ARRAY USAGE IS INDEX.
        01 VAL PIC 9(3).
        01 SOMMA-ARRAY PIC 9(3).
+       01 FS-CHECKPOINT PIC X(2).
+
+      *SCRIVE UN CHECKPOINT DEL SUBTOTALE OGNI N ELEMENTI
+       01 INTERVALLO-CHECKPOINT PIC 9(3) VALUE 5.
+
+      *SUPPORTO ALLA RIPRESA DA CHECKPOINT
+       01 CHECKPOINT-TROVATO PIC X(1) VALUE "N".
+       01 START-INDICE PIC 9(3) VALUE 1.
 
 
 
@@ -30,30 +53,75 @@
 
            STOP RUN.
 
+      *RIEMPIE L'ARRAY E, MAN MANO CHE OGNI VALORE VIENE INSERITO,
+      *SCRIVE UN CHECKPOINT DEL SUBTOTALE OGNI INTERVALLO-CHECKPOINT
+      *ELEMENTI - COSI' UN'INTERRUZIONE DURANTE L'INSERIMENTO STESSO
+      *(NON SOLO DOPO) LASCIA COMUNQUE UN SUBTOTALE RECUPERABILE.
+      *PRIMA DI RIAPRIRE IL FILE IN OUTPUT (CHE LO TRONCHEREBBE) SI
+      *LEGGE L'ULTIMO CHECKPOINT GIA' PRESENTE, SE C'E', PER RIPRENDERE
+      *L'INSERIMENTO DALL'ELEMENTO SUCCESSIVO INVECE DI RIPARTIRE DA 1
        RIEMPI-ARRAY.
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > SIZE-ARRAY
+
+           INITIALIZE SOMMA-ARRAY.
+           MOVE "N" TO CHECKPOINT-TROVATO.
+           MOVE 1 TO START-INDICE.
+
+           OPEN INPUT CHECKPOINT-FILE.
+           IF FS-CHECKPOINT = "00" THEN
+               PERFORM UNTIL FS-CHECKPOINT = "10"
+                   READ CHECKPOINT-FILE
+                       AT END
+                           MOVE "10" TO FS-CHECKPOINT
+                       NOT AT END
+                           MOVE "S" TO CHECKPOINT-TROVATO
+                           COMPUTE START-INDICE = CHECKPOINT-INDICE + 1
+                           MOVE CHECKPOINT-SUBTOTALE TO SOMMA-ARRAY
+                   END-READ
+               END-PERFORM
+           END-IF.
+           CLOSE CHECKPOINT-FILE.
+
+           IF CHECKPOINT-TROVATO = "S" THEN
+               DISPLAY "CHECKPOINT TROVATO, RIPRENDO DALL'ELEMENTO "
+                       START-INDICE " CON SUBTOTALE " SOMMA-ARRAY
+           END-IF.
+
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE SPACE TO CHECKPOINT-SEP.
+
+           PERFORM VARYING I FROM START-INDICE BY 1 UNTIL I > SIZE-ARRAY
                DISPLAY "INSERISCI IL VALORE: "
                ACCEPT VAL
                MOVE VAL TO ARRAY(I)
 
-           END-PERFORM.
-
-       STAMPA-ARRAY.
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > SIZE-ARRAY
+               COMPUTE SOMMA-ARRAY = SOMMA-ARRAY + VAL
 
-               DISPLAY "VALORE: " ARRAY(I)
+               IF FUNCTION MOD(I, INTERVALLO-CHECKPOINT) = 0 THEN
+                   MOVE I TO CHECKPOINT-INDICE
+                   MOVE SOMMA-ARRAY TO CHECKPOINT-SUBTOTALE
+                   WRITE CHECKPOINT-REC
+               END-IF
 
            END-PERFORM.
 
-       SOMMA.
+           IF FUNCTION MOD(SIZE-ARRAY, INTERVALLO-CHECKPOINT) NOT = 0
+                                                            THEN
+               MOVE SIZE-ARRAY TO CHECKPOINT-INDICE
+               MOVE SOMMA-ARRAY TO CHECKPOINT-SUBTOTALE
+               WRITE CHECKPOINT-REC
+           END-IF.
 
-           INITIALIZE SOMMA-ARRAY.
+           CLOSE CHECKPOINT-FILE.
 
+       STAMPA-ARRAY.
            PERFORM VARYING I FROM 1 BY 1 UNTIL I > SIZE-ARRAY
 
-               COMPUTE SOMMA-ARRAY = SOMMA-ARRAY + ARRAY(I)
-
+               DISPLAY "VALORE: " ARRAY(I)
 
            END-PERFORM.
 
+      *IL SUBTOTALE E' GIA' STATO ACCUMULATO IN RIEMPI-ARRAY INSIEME
+      *AI CHECKPOINT: QUI SI STAMPA SOLO IL RISULTATO FINALE
+       SOMMA.
+
            DISPLAY "SOMMA: " SOMMA-ARRAY.
