@@ -14,20 +14,26 @@
        01 DATO PIC 9(2).
        01 TEMP PIC 9(2) VALUE 0.
        01 J PIC 9(2) VALUE 0.
+       01 MODALITA PIC X(1).
 
 
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
-           MOVE I TO J.
            PERFORM RIEMPI-ARRAY.
            PERFORM STAMPA-ARRAY.
 
+           DISPLAY "SHIFT (S) O ROTAZIONE CIRCOLARE (R)?".
+           ACCEPT MODALITA.
 
-           PERFORM VARYING J FROM 1 BY 1 UNTIL J > 5
+           PERFORM VARYING J FROM 1 BY 1 UNTIL J > 4
 
-               PERFORM SHIFT-SINISTRA
+               IF MODALITA = "R" THEN
+                   PERFORM ROTAZIONE-SINISTRA
+               ELSE
+                   PERFORM SHIFT-SINISTRA
+               END-IF
                PERFORM STAMPA-ARRAY
 
            END-PERFORM.
@@ -64,3 +70,14 @@
            MOVE ARRAY(I) TO ARRAY(I - 1)
            END-PERFORM.
            MOVE 00 TO ARRAY(5).
+
+      *------------------------------------------------------------
+      *ROTAZIONE CIRCOLARE A SINISTRA: COME SHIFT-SINISTRA MA IL
+      *PRIMO ELEMENTO NON VIENE PERSO, RIENTRA IN CODA
+       ROTAZIONE-SINISTRA.
+           DISPLAY "ROTAZIONE-SINISTRA"
+           MOVE ARRAY(1) TO TEMP.
+           PERFORM VARYING I FROM 2 BY 1 UNTIL I > 5
+           MOVE ARRAY(I) TO ARRAY(I - 1)
+           END-PERFORM.
+           MOVE TEMP TO ARRAY(5).
