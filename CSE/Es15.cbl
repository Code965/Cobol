@@ -18,6 +18,20 @@
 
        01 CONTATORE_B PIC 9(5) VALUE 0.
 
+      *TABELLA DELLE FREQUENZE PER OGNI LETTERA DELL'ALFABETO
+       01 ALFABETO PIC X(26) VALUE "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
+       01 ALFABETO-TAB REDEFINES ALFABETO
+           PIC X(1) OCCURS 26 TIMES INDEXED BY LI.
+       01 CONTEGGIO-LETTERE PIC 9(3) OCCURS 26 TIMES INDEXED BY LJ.
+
+      *SUPPORTO A PALINDROMO E ANAGRAMMA
+       01 PAROLA-NORMALIZZATA PIC A(14).
+       01 PAROLA-INVERTITA PIC A(14).
+       01 PAROLA-2 PIC A(14).
+       01 PAROLA-2-NORMALIZZATA PIC A(14).
+       01 CONTEGGIO-LETTERE-2 PIC 9(3) OCCURS 26 TIMES INDEXED BY LK.
+       01 ANAGRAMMA-FLAG PIC X(1).
+
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
@@ -27,11 +41,79 @@
 
 
            PERFORM CONTA-LETTERA.
+           PERFORM VERIFICA-PALINDROMO.
+           PERFORM VERIFICA-ANAGRAMMA.
 
            STOP RUN.
 
-
+      *REPORT COMPLETO DI FREQUENZA: CONTA OGNI LETTERA DA A A Z,
+      *NON SOLO LA 'a'
        CONTA-LETTERA.
 
-           INSPECT PAROLA TALLYING CONTATORE_B FOR ALL 'a'  *> QUI CONTA SOLO IL CARATTERE A
-           DISPLAY CONTATORE_B.
+           MOVE FUNCTION UPPER-CASE(PAROLA) TO PAROLA-NORMALIZZATA.
+
+           PERFORM VARYING LI FROM 1 BY 1 UNTIL LI > 26
+               MOVE 0 TO CONTEGGIO-LETTERE(LI)
+               INSPECT PAROLA-NORMALIZZATA TALLYING
+                       CONTEGGIO-LETTERE(LI) FOR ALL ALFABETO-TAB(LI)
+           END-PERFORM.
+
+           DISPLAY "FREQUENZA LETTERE".
+           PERFORM VARYING LI FROM 1 BY 1 UNTIL LI > 26
+               IF CONTEGGIO-LETTERE(LI) > 0 THEN
+                   DISPLAY ALFABETO-TAB(LI) ": " CONTEGGIO-LETTERE(LI)
+               END-IF
+           END-PERFORM.
+
+      *---------------------------------------- FUNCTION AB ------------
+      *VERIFICA SE PAROLA E' UN PALINDROMO CONFRONTANDOLA CON LA SUA
+      *VERSIONE INVERTITA
+       VERIFICA-PALINDROMO.
+
+           MOVE FUNCTION UPPER-CASE(PAROLA) TO PAROLA-NORMALIZZATA.
+
+      *PAROLA-NORMALIZZATA E' PIC A(14) SPAZIATA A DESTRA: SI INVERTE
+      *SOLO LA PARTE SIGNIFICATIVA (FUNCTION TRIM), ALTRIMENTI GLI
+      *SPAZI FINALI FINIREBBERO IN TESTA E FALSEREBBERO IL CONFRONTO
+      *PER LE PAROLE PIU' CORTE DEL CAMPO
+           MOVE SPACES TO PAROLA-INVERTITA.
+           MOVE FUNCTION REVERSE(FUNCTION TRIM(PAROLA-NORMALIZZATA))
+               TO PAROLA-INVERTITA.
+
+           IF FUNCTION TRIM(PAROLA-NORMALIZZATA) =
+              FUNCTION TRIM(PAROLA-INVERTITA) THEN
+               DISPLAY "LA PAROLA E' UN PALINDROMO"
+           ELSE
+               DISPLAY "LA PAROLA NON E' UN PALINDROMO"
+           END-IF.
+
+      *---------------------------------------- FUNCTION AC ------------
+      *VERIFICA SE PAROLA E PAROLA-2 SONO ANAGRAMMI CONFRONTANDO IL
+      *CONTEGGIO DI OGNI LETTERA DELL'UNA CON L'ALTRA
+       VERIFICA-ANAGRAMMA.
+
+           DISPLAY "INSERISCI LA SECONDA PAROLA PER IL CONFRONTO".
+           ACCEPT PAROLA-2.
+
+           MOVE FUNCTION UPPER-CASE(PAROLA-2) TO PAROLA-2-NORMALIZZATA.
+
+           PERFORM VARYING LJ FROM 1 BY 1 UNTIL LJ > 26
+               MOVE 0 TO CONTEGGIO-LETTERE-2(LJ)
+               INSPECT PAROLA-2-NORMALIZZATA TALLYING
+                       CONTEGGIO-LETTERE-2(LJ)
+                       FOR ALL ALFABETO-TAB(LJ)
+           END-PERFORM.
+
+           MOVE "S" TO ANAGRAMMA-FLAG.
+           PERFORM VARYING LK FROM 1 BY 1 UNTIL LK > 26
+               IF CONTEGGIO-LETTERE(LK) NOT = CONTEGGIO-LETTERE-2(LK)
+                                                             THEN
+                   MOVE "N" TO ANAGRAMMA-FLAG
+               END-IF
+           END-PERFORM.
+
+           IF ANAGRAMMA-FLAG = "S" THEN
+               DISPLAY "LE DUE PAROLE SONO ANAGRAMMI"
+           ELSE
+               DISPLAY "LE DUE PAROLE NON SONO ANAGRAMMI"
+           END-IF.
