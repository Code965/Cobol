@@ -10,21 +10,48 @@
        WORKING-STORAGE SECTION.
       *TABELLA IN CUI RACCOLGO TUTTO
        01 TABELLA_ARRAY1.
-               05 ARRAY1 PIC 9(2) OCCURS 5 TIMES INDEXED BY I.
+               05 ARRAY1 PIC 9(2) OCCURS 1 TO 100 TIMES
+                  DEPENDING ON SIZE-ARRAY1 INDEXED BY I.
 
       *TABELLA IN CUI METTO I VALORI PULITI
        01 TABELLA_ARRAY2.
-               05 ARRAY2 PIC 9(2) OCCURS 5 TIMES INDEXED BY J.
+               05 ARRAY2 PIC 9(2) OCCURS 1 TO 100 TIMES
+                  DEPENDING ON SIZE-ARRAY2 INDEXED BY J.
 
        01 TABELLA_ARRAY3.
-               05 ARRAY3 PIC 9(2) OCCURS 5 TIMES INDEXED BY Z.
+               05 ARRAY3 PIC 9(2) OCCURS 100 TIMES INDEXED BY Z ZP.
+
+       01 SIZE-ARRAY1 USAGE IS INDEX.
+       01 SIZE-ARRAY2 USAGE IS INDEX.
+       01 SIZE-ARRAY3 PIC 9(3) VALUE 0.
 
        01 TEMP3 PIC 9(2) VALUE 0.
        01 TEMP4 PIC 9(2) VALUE 0.
+       01 TROVATO PIC X(1).
+
+      *TABELLE PER UNIONE E DIFFERENZA (RICHIESTA 023)
+       01 TABELLA_UNIONE.
+               05 ARRAY-UNIONE PIC 9(2) OCCURS 200 TIMES INDEXED BY U UX.
+       01 SIZE-UNIONE PIC 9(3) VALUE 0.
+
+       01 TABELLA_DIFF-A.
+               05 ARRAY-DIFF-A PIC 9(2) OCCURS 100 TIMES
+                  INDEXED BY DA DAP.
+       01 SIZE-DIFF-A PIC 9(3) VALUE 0.
+
+       01 TABELLA_DIFF-B.
+               05 ARRAY-DIFF-B PIC 9(2) OCCURS 100 TIMES
+                  INDEXED BY DB DBP.
+       01 SIZE-DIFF-B PIC 9(3) VALUE 0.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
+           DISPLAY "QUANTI ELEMENTI HA IL PRIMO VETTORE? "
+           ACCEPT SIZE-ARRAY1.
+           DISPLAY "QUANTI ELEMENTI HA IL SECONDO VETTORE? "
+           ACCEPT SIZE-ARRAY2.
+
            PERFORM RIEMPI-ARRAY1.
            PERFORM RIEMPI-ARRAY2.
 
@@ -32,22 +59,29 @@
            PERFORM STAMPA-2.
 
            PERFORM CONFRONTO.
-
            PERFORM SORT-ARRAY3.
-
            PERFORM STAMPA-3.
 
+           PERFORM UNIONE.
+           PERFORM SORT-UNIONE.
+           PERFORM STAMPA-UNIONE.
+
+           PERFORM DIFFERENZA.
+           PERFORM SORT-DIFF-A.
+           PERFORM SORT-DIFF-B.
+           PERFORM STAMPA-DIFFERENZA.
+
        STOP RUN.
 
        RIEMPI-ARRAY1.
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 5
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > SIZE-ARRAY1
            DISPLAY "INSERISCI IL DATO ARRAY1: "
            ACCEPT ARRAY1(I)
 
            END-PERFORM.
 
        RIEMPI-ARRAY2.
-           PERFORM VARYING J FROM 1 BY 1 UNTIL J > 5
+           PERFORM VARYING J FROM 1 BY 1 UNTIL J > SIZE-ARRAY2
            DISPLAY "INSERISCI IL DATO ARRAY 2:  "
            ACCEPT ARRAY2(J)
 
@@ -55,57 +89,195 @@
 
        STAMPA-1.
 
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 5
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > SIZE-ARRAY1
             DISPLAY "VALORE ARRAY1: " ARRAY1(I)
 
            END-PERFORM.
 
        STAMPA-2.
 
-            PERFORM VARYING J FROM 1 BY 1 UNTIL J > 5
+            PERFORM VARYING J FROM 1 BY 1 UNTIL J > SIZE-ARRAY2
             DISPLAY "VALORE ARRAY2: " ARRAY2(J)
 
            END-PERFORM.
 
        STAMPA-3.
 
-            DISPLAY "STAMPA"
-            PERFORM VARYING Z FROM 1 BY 1 UNTIL Z > 5
+            DISPLAY "INTERSEZIONE"
+            PERFORM VARYING Z FROM 1 BY 1 UNTIL Z > SIZE-ARRAY3
             DISPLAY "ARRAY3: " ARRAY3(Z)
 
            END-PERFORM.
 
+      *----------------------------------------------------------------
+      *INTERSEZIONE: OGNI VALORE DI ARRAY1 CHE COMPARE ANCHE IN ARRAY2,
+      *SCARTANDO I DUPLICATI GIA' PRESENTI IN ARRAY3
        CONFRONTO.
 
-           INITIALIZE TEMP3.
+           MOVE 0 TO SIZE-ARRAY3.
 
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 5 - 1
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > SIZE-ARRAY1
 
                MOVE ARRAY1(I) TO TEMP3
+               MOVE "N" TO TROVATO
 
-               PERFORM VARYING J FROM 1 BY 1 UNTIL J > 5 - 1
-
+               PERFORM VARYING J FROM 1 BY 1 UNTIL J > SIZE-ARRAY2
                   IF TEMP3 = ARRAY2(J) THEN
-                      MOVE TEMP3 TO ARRAY3(J)
+                      MOVE "S" TO TROVATO
                   END-IF
+               END-PERFORM
+
+               IF TROVATO = "S" THEN
+                   PERFORM VARYING Z FROM 1 BY 1 UNTIL Z > SIZE-ARRAY3
+                       IF ARRAY3(Z) = TEMP3 THEN
+                           MOVE "N" TO TROVATO
+                       END-IF
+                   END-PERFORM
+               END-IF
+
+               IF TROVATO = "S" THEN
+                   ADD 1 TO SIZE-ARRAY3
+                   MOVE TEMP3 TO ARRAY3(SIZE-ARRAY3)
+               END-IF
+
+           END-PERFORM.
+
+       SORT-ARRAY3.
+
+           PERFORM VARYING ZP FROM 1 BY 1 UNTIL ZP > SIZE-ARRAY3 - 1
+               PERFORM VARYING Z FROM 1 BY 1
+                       UNTIL Z > SIZE-ARRAY3 - ZP
+
+                   IF ARRAY3(Z) > ARRAY3( Z + 1 ) THEN
+
+                       MOVE ARRAY3(Z) TO TEMP4
+                       MOVE ARRAY3( Z + 1 ) TO ARRAY3(Z)
+                       MOVE TEMP4 TO ARRAY3( Z + 1 )
+
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
+      *----------------------------------------------------------------
+      *UNIONE: TUTTI I VALORI DI ARRAY1 E ARRAY2, SENZA DUPLICATI
+       UNIONE.
 
+           MOVE 0 TO SIZE-UNIONE.
+
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > SIZE-ARRAY1
+               MOVE "S" TO TROVATO
+               PERFORM VARYING U FROM 1 BY 1 UNTIL U > SIZE-UNIONE
+                   IF ARRAY-UNIONE(U) = ARRAY1(I) THEN
+                       MOVE "N" TO TROVATO
+                   END-IF
                END-PERFORM
+               IF TROVATO = "S" THEN
+                   ADD 1 TO SIZE-UNIONE
+                   MOVE ARRAY1(I) TO ARRAY-UNIONE(SIZE-UNIONE)
+               END-IF
+           END-PERFORM.
 
+           PERFORM VARYING J FROM 1 BY 1 UNTIL J > SIZE-ARRAY2
+               MOVE "S" TO TROVATO
+               PERFORM VARYING U FROM 1 BY 1 UNTIL U > SIZE-UNIONE
+                   IF ARRAY-UNIONE(U) = ARRAY2(J) THEN
+                       MOVE "N" TO TROVATO
+                   END-IF
+               END-PERFORM
+               IF TROVATO = "S" THEN
+                   ADD 1 TO SIZE-UNIONE
+                   MOVE ARRAY2(J) TO ARRAY-UNIONE(SIZE-UNIONE)
+               END-IF
            END-PERFORM.
 
+       SORT-UNIONE.
 
-       SORT-ARRAY3.
+           PERFORM VARYING UX FROM 1 BY 1 UNTIL UX > SIZE-UNIONE - 1
+               PERFORM VARYING U FROM 1 BY 1
+                       UNTIL U > SIZE-UNIONE - UX
+                   IF ARRAY-UNIONE(U) > ARRAY-UNIONE(U + 1) THEN
+                       MOVE ARRAY-UNIONE(U) TO TEMP4
+                       MOVE ARRAY-UNIONE(U + 1) TO ARRAY-UNIONE(U)
+                       MOVE TEMP4 TO ARRAY-UNIONE(U + 1)
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
 
-           INITIALIZE TEMP4.
+       STAMPA-UNIONE.
 
-           PERFORM VARYING Z FROM 1 BY 1 UNTIL Z > 5 - 1
+           DISPLAY "UNIONE".
+           PERFORM VARYING U FROM 1 BY 1 UNTIL U > SIZE-UNIONE
+               DISPLAY "ARRAY-UNIONE: " ARRAY-UNIONE(U)
+           END-PERFORM.
 
+      *----------------------------------------------------------------
+      *DIFFERENZA: VALORI SOLO IN ARRAY1 (DIFF-A) E VALORI SOLO IN
+      *ARRAY2 (DIFF-B)
+       DIFFERENZA.
 
-               IF ARRAY3(Z) > ARRAY3( Z + 1 ) THEN
+           MOVE 0 TO SIZE-DIFF-A.
+           MOVE 0 TO SIZE-DIFF-B.
 
-                   MOVE ARRAY3(Z) TO TEMP4
-                   MOVE ARRAY3( Z + 1 ) TO ARRAY3(Z)
-                   MOVE TEMP4 TO ARRAY3( Z + 1 )
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > SIZE-ARRAY1
+               MOVE "S" TO TROVATO
+               PERFORM VARYING J FROM 1 BY 1 UNTIL J > SIZE-ARRAY2
+                   IF ARRAY1(I) = ARRAY2(J) THEN
+                       MOVE "N" TO TROVATO
+                   END-IF
+               END-PERFORM
+               IF TROVATO = "S" THEN
+                   ADD 1 TO SIZE-DIFF-A
+                   MOVE ARRAY1(I) TO ARRAY-DIFF-A(SIZE-DIFF-A)
+               END-IF
+           END-PERFORM.
 
+           PERFORM VARYING J FROM 1 BY 1 UNTIL J > SIZE-ARRAY2
+               MOVE "S" TO TROVATO
+               PERFORM VARYING I FROM 1 BY 1 UNTIL I > SIZE-ARRAY1
+                   IF ARRAY2(J) = ARRAY1(I) THEN
+                       MOVE "N" TO TROVATO
+                   END-IF
+               END-PERFORM
+               IF TROVATO = "S" THEN
+                   ADD 1 TO SIZE-DIFF-B
+                   MOVE ARRAY2(J) TO ARRAY-DIFF-B(SIZE-DIFF-B)
                END-IF
            END-PERFORM.
+
+       SORT-DIFF-A.
+
+           PERFORM VARYING DAP FROM 1 BY 1 UNTIL DAP > SIZE-DIFF-A - 1
+               PERFORM VARYING DA FROM 1 BY 1
+                       UNTIL DA > SIZE-DIFF-A - DAP
+                   IF ARRAY-DIFF-A(DA) > ARRAY-DIFF-A(DA + 1) THEN
+                       MOVE ARRAY-DIFF-A(DA) TO TEMP4
+                       MOVE ARRAY-DIFF-A(DA + 1) TO ARRAY-DIFF-A(DA)
+                       MOVE TEMP4 TO ARRAY-DIFF-A(DA + 1)
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
+       SORT-DIFF-B.
+
+           PERFORM VARYING DBP FROM 1 BY 1 UNTIL DBP > SIZE-DIFF-B - 1
+               PERFORM VARYING DB FROM 1 BY 1
+                       UNTIL DB > SIZE-DIFF-B - DBP
+                   IF ARRAY-DIFF-B(DB) > ARRAY-DIFF-B(DB + 1) THEN
+                       MOVE ARRAY-DIFF-B(DB) TO TEMP4
+                       MOVE ARRAY-DIFF-B(DB + 1) TO ARRAY-DIFF-B(DB)
+                       MOVE TEMP4 TO ARRAY-DIFF-B(DB + 1)
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
+       STAMPA-DIFFERENZA.
+
+           DISPLAY "DIFFERENZA: SOLO IN ARRAY1".
+           PERFORM VARYING DA FROM 1 BY 1 UNTIL DA > SIZE-DIFF-A
+               DISPLAY "ARRAY-DIFF-A: " ARRAY-DIFF-A(DA)
+           END-PERFORM.
+
+           DISPLAY "DIFFERENZA: SOLO IN ARRAY2".
+           PERFORM VARYING DB FROM 1 BY 1 UNTIL DB > SIZE-DIFF-B
+               DISPLAY "ARRAY-DIFF-B: " ARRAY-DIFF-B(DB)
+           END-PERFORM.
