@@ -1,19 +1,39 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       PROGRAM-ID. ES21.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GRADUATORIA-FILE ASSIGN TO "GRADFILE.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS COGNOME_IDONEO_GRAD-REC
+               FILE STATUS IS FS-GRADUATORIA.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  GRADUATORIA-FILE.
+       01  GRADUATORIA-REC.
+           05 COGNOME_IDONEO_GRAD-REC PIC A(20).
+           05 NOME_IDONEO_GRAD-REC PIC A(20).
+           05 PUNTEGGIO_SCRITTO-REC PIC 9(2).
+           05 PUNTEGGIO_ORALE-REC PIC 9(2).
+           05 MEDIA_VAL-REC PIC S99V9(2).
+           05 LODE-REC PIC X(1).
+
        WORKING-STORAGE SECTION.
 
+       01 FS-GRADUATORIA PIC X(2).
+       01 SCELTA-INIZIALE PIC 9(1).
+
        01 STUDENTI.
            05 NOME_STUDENTE PIC A(20).
            05 COGNOME_STUDENTI PIC A(20).
            05 PUNTEGGI PIC 9(2).
 
-       01 VALORE-RANDOM PIC S9V9(3).
-       01 VALORE-RANDOM-ORALE PIC S9V9(3).
        01 TEMP PIC S9V9(3).
        01 CONTATORE PIC 9(2).
 
-       01 MEDIA PIC S9V9(3).
+       01 MEDIA PIC S99V9(3).
 
        01 SIZE-ARRAY USAGE IS INDEX.
 
@@ -42,30 +62,50 @@
                10 COGNOME_IDONEO_GRAD  PIC A(20).
                10 PUNTEGGIO_SCRITTO PIC 9(2).
                10 PUNTEGGIO_ORALE PIC 9(2).
-               10 MEDIA_VAL PIC S9V9(2).
+               10 MEDIA_VAL PIC S99V9(2).
+               10 LODE_GRAD PIC X(1) VALUE "N".
 
+      *SOGLIA DI PROMOZIONE CONFIGURABILE E PUNTEGGIO MASSIMO PER LODE
+       01 SOGLIA-PROMOZIONE PIC 99 VALUE 6.
+       01 PUNTEGGIO-MASSIMO PIC 99 VALUE 30.
 
        PROCEDURE DIVISION.
 
        MAIN-PROCEDURE.
 
-           DISPLAY "QUANTI STUDENTI CI SONO NEL CORSO?".
-           ACCEPT SIZE-ARRAY.
+           DISPLAY "SOGLIA DI PROMOZIONE (VOTO MINIMO, DEFAULT 6): ".
+           ACCEPT SOGLIA-PROMOZIONE.
+           IF SOGLIA-PROMOZIONE = 0 THEN
+               MOVE 6 TO SOGLIA-PROMOZIONE
+           END-IF.
 
-           PERFORM REGISTRAZIONE-APPELLO.
-           PERFORM ELENCO-PRENOTATI.
-           PERFORM ESAME.
-           PERFORM CORREZIONE.
-           PERFORM ESAME-ORALE.
-           PERFORM PROMOSSI.
+           DISPLAY "1 NUOVO APPELLO  2 RIAPRI GRADUATORIA SALVATA".
+           ACCEPT SCELTA-INIZIALE.
 
-           STOP RUN.
+           IF SCELTA-INIZIALE = 2 THEN
+               PERFORM RIAPRI-GRADUATORIA
+           ELSE
+               DISPLAY "QUANTI STUDENTI CI SONO NEL CORSO?"
+               ACCEPT SIZE-ARRAY
 
+               PERFORM REGISTRAZIONE-APPELLO
+               PERFORM ELENCO-PRENOTATI
+               PERFORM ESAME
+               PERFORM CORREZIONE
+               PERFORM ESAME-ORALE
+               PERFORM PROMOSSI
+           END-IF.
+
+           GOBACK.
 
-      *---------------------------- FUNCTION AA ------------------------
 
+      *---------------------------- FUNCTION AA ------------------------
+      *REGISTRA I PRENOTATI E SEGNALA SE UN COGNOME HA GIA' UN ESITO
+      *SALVATO NELLA GRADUATORIA DI UN APPELLO PRECEDENTE
        REGISTRAZIONE-APPELLO.
 
+           OPEN INPUT GRADUATORIA-FILE.
+
            PERFORM VARYING I FROM 1 BY 1 UNTIL  I > SIZE-ARRAY
 
                DISPLAY "INSERISCI IL TUO NOME: "
@@ -77,8 +117,57 @@
 
                MOVE 0 TO VALUTAZIONE(I)
 
+               IF FS-GRADUATORIA = "00" OR FS-GRADUATORIA = "05" THEN
+                   MOVE COGNOME_STUDENTI TO COGNOME_IDONEO_GRAD-REC
+                   READ GRADUATORIA-FILE
+                       INVALID KEY
+                           CONTINUE
+                       NOT INVALID KEY
+                           DISPLAY "ATTENZIONE: " COGNOME_STUDENTI
+                               " HA GIA' UN ESITO REGISTRATO - MEDIA "
+                               MEDIA_VAL-REC
+                   END-READ
+               END-IF
+
            END-PERFORM.
 
+           IF FS-GRADUATORIA = "00" OR FS-GRADUATORIA = "05" THEN
+               CLOSE GRADUATORIA-FILE
+           END-IF.
+
+      *---------------------------- FUNCTION AH ------------------------
+      *RILEGGE E RISTAMPA UNA GRADUATORIA GIA' SALVATA SU FILE
+       RIAPRI-GRADUATORIA.
+
+           OPEN INPUT GRADUATORIA-FILE.
+
+           IF FS-GRADUATORIA NOT = "00" THEN
+               DISPLAY "NESSUNA GRADUATORIA SALVATA TROVATA"
+           ELSE
+               DISPLAY "GRADUATORIA SALVATA"
+               DISPLAY "********************"
+
+               MOVE LOW-VALUES TO COGNOME_IDONEO_GRAD-REC
+               START GRADUATORIA-FILE KEY IS NOT LESS THAN
+                   COGNOME_IDONEO_GRAD-REC
+                   INVALID KEY MOVE "10" TO FS-GRADUATORIA
+               END-START
+
+               PERFORM UNTIL FS-GRADUATORIA = "10"
+                   READ GRADUATORIA-FILE NEXT RECORD
+                       AT END
+                           MOVE "10" TO FS-GRADUATORIA
+                       NOT AT END
+                           DISPLAY "NOME:" NOME_IDONEO_GRAD-REC
+                               "COGNOME: " COGNOME_IDONEO_GRAD-REC
+                               "MEDIA: " MEDIA_VAL-REC
+                               "LODE: " LODE-REC
+                   END-READ
+               END-PERFORM
+
+               CLOSE GRADUATORIA-FILE
+           END-IF.
+
       *---------------------------- FUNCTION AB ------------------------
 
        ELENCO-PRENOTATI.
@@ -102,8 +191,13 @@
 
            PERFORM VARYING I FROM 1 BY 1 UNTIL I > SIZE-ARRAY
 
-                COMPUTE VALORE-RANDOM = FUNCTION RANDOM * 30
-                MOVE VALORE-RANDOM TO VALUTAZIONE(I)
+                DISPLAY "VOTO SCRITTO PER " NOME(I) " " COGNOME(I)
+                        " (0-30): "
+                ACCEPT VALUTAZIONE(I)
+                PERFORM UNTIL VALUTAZIONE(I) <= 30
+                    DISPLAY "VOTO NON VALIDO, INSERIRE 0-30: "
+                    ACCEPT VALUTAZIONE(I)
+                END-PERFORM
 
            END-PERFORM.
 
@@ -122,7 +216,7 @@
 
            PERFORM VARYING I FROM 1 BY 1 UNTIL I > SIZE-ARRAY
 
-               IF VALUTAZIONE(I) >= 6 THEN
+               IF VALUTAZIONE(I) >= SOGLIA-PROMOZIONE THEN
 
                    MOVE NOME(I) TO NOME_IDONEO(I)
                    MOVE COGNOME(I) TO COGNOME_IDONEO(I)
@@ -148,14 +242,18 @@
 
            PERFORM VARYING I FROM 1 BY 1 UNTIL I > SIZE-ARRAY
 
-            COMPUTE VALORE-RANDOM-ORALE = FUNCTION RANDOM * 30
-
             MOVE NOME_IDONEO(I) TO NOME_IDONEO_GRAD(I)
             MOVE COGNOME_IDONEO(I) TO COGNOME_IDONEO_GRAD(I)
             MOVE PUNTEGGIO(I) TO PUNTEGGIO_SCRITTO(I)
-            IF PUNTEGGIO_SCRITTO(I) >= 6
+            IF PUNTEGGIO_SCRITTO(I) >= SOGLIA-PROMOZIONE
                THEN
-                   MOVE VALORE-RANDOM-ORALE TO PUNTEGGIO_ORALE(I)
+                   DISPLAY "VOTO ORALE PER " NOME_IDONEO(I) " "
+                           COGNOME_IDONEO(I) " (0-30): "
+                   ACCEPT PUNTEGGIO_ORALE(I)
+                   PERFORM UNTIL PUNTEGGIO_ORALE(I) <= 30
+                       DISPLAY "VOTO NON VALIDO, INSERIRE 0-30: "
+                       ACCEPT PUNTEGGIO_ORALE(I)
+                   END-PERFORM
             END-IF
 
             PERFORM CALCOLA-MEDIA
@@ -186,14 +284,45 @@
 
            DISPLAY "PROMOZIONE".
            DISPLAY "********************".
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > SIZE-ARRAY - 1
 
-               IF MEDIA_VAL(I) >= 6 THEN
+           OPEN I-O GRADUATORIA-FILE.
+           IF FS-GRADUATORIA = "35" THEN
+               OPEN OUTPUT GRADUATORIA-FILE
+               CLOSE GRADUATORIA-FILE
+               OPEN I-O GRADUATORIA-FILE
+           END-IF.
+
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > SIZE-ARRAY
+
+               IF MEDIA_VAL(I) >= PUNTEGGIO-MASSIMO THEN
+                   MOVE "S" TO LODE_GRAD(I)
+               ELSE
+                   MOVE "N" TO LODE_GRAD(I)
+               END-IF
+
+               IF MEDIA_VAL(I) >= SOGLIA-PROMOZIONE THEN
 
                    DISPLAY "NOME: " NOME_IDONEO_GRAD(I)
                            "COGNOME: " COGNOME_IDONEO_GRAD(I)
                            "MEDIA: " MEDIA_VAL(I)
                            "PROMOSSO"
+                   IF LODE_GRAD(I) = "S" THEN
+                       DISPLAY "30 E LODE"
+                   END-IF
                END-IF
 
+               MOVE COGNOME_IDONEO_GRAD(I) TO COGNOME_IDONEO_GRAD-REC
+               MOVE NOME_IDONEO_GRAD(I) TO NOME_IDONEO_GRAD-REC
+               MOVE PUNTEGGIO_SCRITTO(I) TO PUNTEGGIO_SCRITTO-REC
+               MOVE PUNTEGGIO_ORALE(I) TO PUNTEGGIO_ORALE-REC
+               MOVE MEDIA_VAL(I) TO MEDIA_VAL-REC
+               MOVE LODE_GRAD(I) TO LODE-REC
+
+               WRITE GRADUATORIA-REC
+                   INVALID KEY
+                       REWRITE GRADUATORIA-REC
+               END-WRITE
+
            END-PERFORM.
+
+           CLOSE GRADUATORIA-FILE.
