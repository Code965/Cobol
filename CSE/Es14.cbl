@@ -21,6 +21,12 @@
        01 FILLER-1 PIC 9(1) VALUE 0.
        01 TEMP PIC X(99).
 
+      *SUPPORTO ALLA RICERCA MULTI-OCCORRENZA E ALLA RICERCA PARZIALE
+       01 MATCH-TROVATI PIC 9(3) VALUE 0.
+       01 SOTTOSTRINGA-CERCATA PIC X(99).
+       01 SOTTOSTRINGA-LEN PIC 9(3).
+       01 OCCORRENZE-SOTTOSTRINGA PIC 9(3).
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
@@ -29,7 +35,7 @@
            PERFORM RIEMPI-ARRAY.
            PERFORM ELENCO-PAROLE.
            PERFORM TROVA-LETTERA.
-      *     PERFORM SEARCH-WORD.
+           PERFORM SEARCH-WORD.
 
 
            STOP RUN.
@@ -54,14 +60,60 @@
            DISPLAY "INSERISCI LA DIMENSIONE DELL'ARRAY".
            ACCEPT SIZE-ARRAY.
       *---------------------------------------- FUNCTION AE ------------
+      *CERCA IL VALORE ESATTO E RIPORTA TUTTE LE OCCORRENZE TROVATE,
+      *NON SOLO LA PRIMA, SCANDENDO L'INTERO INTERVALLO POPOLATO
        TROVA-LETTERA.
-      * VERSIONE ALTENATIVA DEL CERCARE LA PAROLA
 
            DISPLAY "INSERISCI IL VALORE DA CERCARE".
            ACCEPT VAL.
 
-           SET I TO 1.
-           SEARCH ARRAY AT END DISPLAY " NON TROVATO"
-           WHEN ARRAY(I) = VAL
-           DISPLAY "TROVATA: " ARRAY(I)
-           END-SEARCH.
+           MOVE 0 TO MATCH-TROVATI.
+
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > SIZE-ARRAY
+               IF ARRAY(I) = VAL THEN
+                   ADD 1 TO MATCH-TROVATI
+                   DISPLAY "TROVATA ALLA POSIZIONE " I ": " ARRAY(I)
+               END-IF
+           END-PERFORM.
+
+           IF MATCH-TROVATI = 0 THEN
+               DISPLAY "NON TROVATO"
+           ELSE
+               DISPLAY "OCCORRENZE TROVATE: " MATCH-TROVATI
+           END-IF.
+
+      *---------------------------------------- FUNCTION AF ------------
+      *RICERCA PARZIALE: TROVA LE PAROLE CHE CONTENGONO LA
+      *SOTTOSTRINGA CERCATA, NON SOLO LE CORRISPONDENZE ESATTE
+       SEARCH-WORD.
+
+           DISPLAY "INSERISCI LA SOTTOSTRINGA DA CERCARE".
+           ACCEPT SOTTOSTRINGA-CERCATA.
+
+      *SOTTOSTRINGA-CERCATA E' PIC X(99) SPAZIATA A DESTRA: SENZA
+      *ACCORCIARLA ALLA SUA LUNGHEZZA REALE, L'INSPECT CERCHEREBBE
+      *L'INTERO CAMPO DI 99 BYTE (SPAZI COMPRESI) E NON TROVEREBBE MAI
+      *UNA SOTTOSTRINGA PIU' CORTA
+           COMPUTE SOTTOSTRINGA-LEN =
+               FUNCTION LENGTH(FUNCTION TRIM(SOTTOSTRINGA-CERCATA)).
+           IF SOTTOSTRINGA-LEN = 0 THEN
+               MOVE 1 TO SOTTOSTRINGA-LEN
+           END-IF.
+
+           MOVE 0 TO MATCH-TROVATI.
+
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > SIZE-ARRAY
+               MOVE 0 TO OCCORRENZE-SOTTOSTRINGA
+               INSPECT ARRAY(I) TALLYING OCCORRENZE-SOTTOSTRINGA
+                   FOR ALL SOTTOSTRINGA-CERCATA(1:SOTTOSTRINGA-LEN)
+
+               IF OCCORRENZE-SOTTOSTRINGA > 0 THEN
+                   ADD 1 TO MATCH-TROVATI
+                   DISPLAY "CONTIENE LA SOTTOSTRINGA ALLA POSIZIONE "
+                           I ": " ARRAY(I)
+               END-IF
+           END-PERFORM.
+
+           IF MATCH-TROVATI = 0 THEN
+               DISPLAY "NESSUNA PAROLA CONTIENE LA SOTTOSTRINGA"
+           END-IF.
