@@ -20,6 +20,7 @@
            01 DATO3 PIC 9(2).
            01 DATO4 PIC 9(2).
            01 DIMENSIONE PIC 9(2).
+           01 TUTTI-UGUALI-FLAG PIC X(1).
 
 
        PROCEDURE DIVISION.
@@ -35,8 +36,16 @@
 
       *paragrafi/funzioni
        RIEMPI-ARRAY.
-      *Inserimento valori
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I >10
+      *CHIEDE LA DIMENSIONE (MAX 30) E RIEMPIE L'ARRAY
+           DISPLAY "INSERISCI N (MAX 30): ".
+           ACCEPT DIMENSIONE.
+
+           PERFORM UNTIL DIMENSIONE >= 1 AND DIMENSIONE <= 30
+               DISPLAY "VALORE NON VALIDO, INSERISCI N TRA 1 E 30: "
+               ACCEPT DIMENSIONE
+           END-PERFORM.
+
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > DIMENSIONE
                DISPLAY "INSERISCI IL VALORE: "
                ACCEPT DATO
                MOVE DATO TO ARRAY(I)
@@ -44,16 +53,25 @@
 
        STAMPA-ARRAY.
       *stampa i valori
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I >10
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > DIMENSIONE
                DISPLAY "VALORE: " ARRAY(I)
            END-PERFORM.
 
        RICERCA-ELEMENTO-UGUALE.
-      *verifica se gli elementi sono tutti uguali
-
-           SET I TO 1.
-           SET J TO 2.
-           SEARCH ARRAY AT END DISPLAY " NON UGUALI"
-           WHEN ARRAY(I) = ARRAY(J) DISPLAY "UGUALI: "
-           WHEN ARRAY(I) NOT = ARRAY(J) DISPLAY "NON UGUALI"
-           END-SEARCH.
+      *VERIFICA SE TUTTI GLI ELEMENTI DELL'ARRAY SONO UGUALI TRA LORO,
+      *CONFRONTANDO OGNI ELEMENTO CON IL PRIMO INVECE DI GUARDARE
+      *SOLO I PRIMI DUE
+
+           MOVE "S" TO TUTTI-UGUALI-FLAG.
+
+           PERFORM VARYING I FROM 2 BY 1 UNTIL I > DIMENSIONE
+               IF ARRAY(I) NOT = ARRAY(1) THEN
+                   MOVE "N" TO TUTTI-UGUALI-FLAG
+               END-IF
+           END-PERFORM.
+
+           IF TUTTI-UGUALI-FLAG = "S" THEN
+               DISPLAY "UGUALI: TUTTI GLI ELEMENTI SONO UGUALI"
+           ELSE
+               DISPLAY "NON UGUALI"
+           END-IF.
