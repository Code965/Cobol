@@ -20,6 +20,24 @@
            05 MM PIC 9(2).
            05 AA PIC 9(4).
            05 FILLER-L PIC X(1) VALUES "-".
+
+      *SUPPORTO A VALIDAZIONE E CONVERSIONE DI FORMATO DATA
+       01 DATA-VALIDA PIC X(1).
+       01 GIORNI-NEL-MESE PIC 9(2).
+       01 DATA-CONVERTITA.
+           05 AA-CONV PIC 9(4).
+           05 FILLER PIC X(1) VALUE "-".
+           05 MM-CONV PIC 9(2).
+           05 FILLER PIC X(1) VALUE "-".
+           05 GG-CONV PIC 9(2).
+
+       01 DATA-CONVERTITA-IT.
+           05 GG-CONV-IT PIC 9(2).
+           05 FILLER PIC X(1) VALUE "-".
+           05 MM-CONV-IT PIC 9(2).
+           05 FILLER PIC X(1) VALUE "-".
+           05 AA-CONV-IT PIC 9(4).
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            DISPLAY "INSERISCI LA DATA".
@@ -33,12 +51,58 @@
 
            DISPLAY GG FILLER-L MM FILLER-L AA.
 
+           PERFORM CONVERTI-DATA.
+
             STOP RUN.
 
 
       *---------------------------------- FUNCTION AA ------------------
-
+      *VALIDA LA DATA INSERITA (GIORNO/MESE/ANNO, CON CONTROLLO DEI
+      *GIORNI DEL MESE E DELL'ANNO BISESTILE PER FEBBRAIO), POI
+      *STAMPA LA DATA CONVERTITA NEL FORMATO AAAA-MM-GG
        CONVERTI-DATA.
 
+           MOVE "S" TO DATA-VALIDA.
+
+           IF MM < 1 OR MM > 12 THEN
+               MOVE "N" TO DATA-VALIDA
+           END-IF.
+
+           IF DATA-VALIDA = "S" THEN
+               EVALUATE MM
+                   WHEN 4 WHEN 6 WHEN 9 WHEN 11
+                       MOVE 30 TO GIORNI-NEL-MESE
+                   WHEN 2
+                       IF FUNCTION MOD(AA, 4) = 0 AND
+                          (FUNCTION MOD(AA, 100) NOT = 0 OR
+                           FUNCTION MOD(AA, 400) = 0) THEN
+                           MOVE 29 TO GIORNI-NEL-MESE
+                       ELSE
+                           MOVE 28 TO GIORNI-NEL-MESE
+                       END-IF
+                   WHEN OTHER
+                       MOVE 31 TO GIORNI-NEL-MESE
+               END-EVALUATE
+
+               IF GG < 1 OR GG > GIORNI-NEL-MESE THEN
+                   MOVE "N" TO DATA-VALIDA
+               END-IF
+           END-IF.
+
+           IF DATA-VALIDA = "N" THEN
+               DISPLAY "DATA NON VALIDA"
+           ELSE
+               MOVE AA TO AA-CONV
+               MOVE MM TO MM-CONV
+               MOVE GG TO GG-CONV
+               DISPLAY "DATA CONVERTITA (AAAA-MM-GG): "
+                       DATA-CONVERTITA
+
+               MOVE GG TO GG-CONV-IT
+               MOVE MM TO MM-CONV-IT
+               MOVE AA TO AA-CONV-IT
+               DISPLAY "DATA CONVERTITA (GG-MM-AAAA): "
+                       DATA-CONVERTITA-IT
+           END-IF.
 
       *--------------------------------- FUNCTION AB -------------------
