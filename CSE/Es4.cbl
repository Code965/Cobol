@@ -16,6 +16,11 @@
            01 DATO3 PIC 9(2).
            01 DATO4 PIC 9(2).
            01 ELEMENTO PIC 9(2).
+           01 DIMENSIONE PIC 9(2).
+
+      *SUPPORTO ALL'ISTOGRAMMA ORDINATO CON ETICHETTA DI POSIZIONE
+           01 IDX-ORDINATO PIC 9(2) OCCURS 30 TIMES INDEXED BY OI OJ.
+           01 TEMP-IDX PIC 9(2).
 
 
        PROCEDURE DIVISION.
@@ -24,13 +29,22 @@
             PERFORM RIEMPI-ARRAY.
       *      PERFORM STAMPA-ARRAY.
             PERFORM INSTOGRAMMI.
+            PERFORM ISTOGRAMMA-ORDINATO.
 
             STOP RUN.
 
       *paragrafi/funzioni
        RIEMPI-ARRAY.
-      *Inserimento valori
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I >10
+      *CHIEDE LA DIMENSIONE (MAX 30) E RIEMPIE L'ARRAY
+           DISPLAY "INSERISCI N (MAX 30): ".
+           ACCEPT DIMENSIONE.
+
+           PERFORM UNTIL DIMENSIONE >= 1 AND DIMENSIONE <= 30
+               DISPLAY "VALORE NON VALIDO, INSERISCI N TRA 1 E 30: "
+               ACCEPT DIMENSIONE
+           END-PERFORM.
+
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > DIMENSIONE
                DISPLAY "INSERISCI IL VALORE: "
                ACCEPT DATO
                MOVE DATO TO ARRAY(I)
@@ -38,16 +52,13 @@
 
        STAMPA-ARRAY.
       *stampa i valori
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I >10
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > DIMENSIONE
                DISPLAY "VALORE: " ARRAY(I)
            END-PERFORM.
 
        INSTOGRAMMI.
 
-           SET I TO 0.
-           SET J TO 0.
-
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 10
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > DIMENSIONE
                DISPLAY "ELEMENTO: " ARRAY(I)
                MOVE ARRAY(I) TO ELEMENTO
                PERFORM VARYING J FROM 1 BY 1 UNTIL J > ELEMENTO
@@ -55,3 +66,36 @@
                END-PERFORM
                DISPLAY " "
            END-PERFORM.
+
+      *---------------------------------------------------------------
+      *ISTOGRAMMA ORDINATO: STAMPA LE BARRE IN ORDINE CRESCENTE DI
+      *VALORE, ETICHETTANDO OGNI BARRA CON LA SUA POSIZIONE ORIGINALE
+      *NELL'ARRAY (ORDINA UN ARRAY DI INDICI, NON I DATI ORIGINALI)
+       ISTOGRAMMA-ORDINATO.
+
+           PERFORM VARYING OI FROM 1 BY 1 UNTIL OI > DIMENSIONE
+               MOVE OI TO IDX-ORDINATO(OI)
+           END-PERFORM.
+
+           PERFORM VARYING OI FROM 1 BY 1 UNTIL OI > DIMENSIONE - 1
+               PERFORM VARYING OJ FROM 1 BY 1
+                       UNTIL OJ > DIMENSIONE - OI
+                   IF ARRAY(IDX-ORDINATO(OJ)) <
+                      ARRAY(IDX-ORDINATO(OJ + 1)) THEN
+                       MOVE IDX-ORDINATO(OJ) TO TEMP-IDX
+                       MOVE IDX-ORDINATO(OJ + 1) TO IDX-ORDINATO(OJ)
+                       MOVE TEMP-IDX TO IDX-ORDINATO(OJ + 1)
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
+           DISPLAY "ISTOGRAMMA ORDINATO (DECRESCENTE)".
+           PERFORM VARYING OI FROM 1 BY 1 UNTIL OI > DIMENSIONE
+               MOVE ARRAY(IDX-ORDINATO(OI)) TO ELEMENTO
+               DISPLAY "POSIZIONE " IDX-ORDINATO(OI)
+                       " (VALORE " ELEMENTO "): "
+               PERFORM VARYING OJ FROM 1 BY 1 UNTIL OJ > ELEMENTO
+                   DISPLAY "*"
+               END-PERFORM
+               DISPLAY " "
+           END-PERFORM.
