@@ -14,6 +14,12 @@
 
        01 SIZE-ARRAY USAGE IS INDEX.
 
+      *SUPPORTO A RICERCA (INDICE->VALORE) E RICERCA INVERSA
+      *(VALORE->INDICE)
+       01 INDICE-CERCATO USAGE IS INDEX.
+       01 VALORE-CERCATO PIC 9(3).
+       01 VALORE-TROVATO PIC X(1).
+
 
 
        PROCEDURE DIVISION.
@@ -34,6 +40,41 @@
 
            END-PERFORM.
 
-
+           PERFORM LOOKUP.
+           PERFORM REVERSE-LOOKUP.
 
             STOP RUN.
+
+      *------------------------------------------------------------
+      *LOOKUP: DATO UN INDICE, RESTITUISCE IL VALORE MEMORIZZATO
+       LOOKUP.
+           DISPLAY "LOOKUP - INSERISCI L'INDICE DA CERCARE".
+           ACCEPT INDICE-CERCATO.
+
+           IF INDICE-CERCATO >= 1 AND INDICE-CERCATO <= SIZE-ARRAY
+                                                            THEN
+               DISPLAY "VALORE ALL'INDICE " INDICE-CERCATO ": "
+                       ARRAY(INDICE-CERCATO)
+           ELSE
+               DISPLAY "INDICE FUORI RANGE"
+           END-IF.
+
+      *------------------------------------------------------------
+      *REVERSE-LOOKUP: DATO UN VALORE, RESTITUISCE TUTTE LE
+      *POSIZIONI IN CUI COMPARE
+       REVERSE-LOOKUP.
+           DISPLAY "REVERSE-LOOKUP - INSERISCI IL VALORE DA CERCARE".
+           ACCEPT VALORE-CERCATO.
+
+           MOVE "N" TO VALORE-TROVATO.
+
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > SIZE-ARRAY
+               IF ARRAY(I) = VALORE-CERCATO THEN
+                   MOVE "S" TO VALORE-TROVATO
+                   DISPLAY "TROVATO ALL'INDICE: " I
+               END-IF
+           END-PERFORM.
+
+           IF VALORE-TROVATO = "N" THEN
+               DISPLAY "VALORE NON TROVATO"
+           END-IF.
