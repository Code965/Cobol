@@ -25,6 +25,11 @@
        01 TEMP PIC 9(3).
        01 VAL PIC 9(3).
 
+      *ARRAY DI INDICI PER ORDINARE I QUADRATI SENZA PERDERE IL
+      *LEGAME CON IL NUM ORIGINALE CHE LI HA GENERATI
+       01 QUAD-IDX PIC 9(3) OCCURS 100 TIMES INDEXED BY QI QJ.
+       01 QUAD-TEMP PIC 9(3).
+
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
@@ -54,7 +59,7 @@
       *------------------------------------ FUNCTION AC ----------------
        QUADRATI.
 
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > SIZE-ARRAY - 1
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > SIZE-ARRAY
 
                COMPUTE RISULTATO = NUM(I) * NUM(I)
 
@@ -65,24 +70,32 @@
            END-PERFORM.
 
       *---------------------------------------- FUNCTION AD ------------
-
+      *STAMPA I QUADRATI IN ORDINE CRESCENTE, INDICANDO PER OGNUNO IL
+      *VALORE NUM ORIGINALE CHE LO HA GENERATO
        STAMPA-ARRAY-2.
            DISPLAY "QUADRATI".
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > SIZE-ARRAY
-               DISPLAY "VALORE QUADR" QUADR(I)
+           PERFORM VARYING QI FROM 1 BY 1 UNTIL QI > SIZE-ARRAY
+               DISPLAY "VALORE QUADR: " QUADR(QUAD-IDX(QI))
+                       " (DA NUM: " NUM(QUAD-IDX(QI)) ")"
            END-PERFORM.
 
       *--------------------------------------- FUNCTION AE -------------
+      *ORDINA UN ARRAY DI INDICI PER VALORE DI QUADR CRESCENTE, SENZA
+      *PERMUTARE QUADR/NUM, COSI' IL LEGAME TRA I DUE RESTA INTATTO
        SORT-ARRAY.
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > SIZE-ARRAY - 1
-
-               IF QUADR(I) > QUADR(I + 1) THEN
-
-                   MOVE QUADR(I) TO TEMP
-                   MOVE QUADR(I + 1) TO QUADR(I)
-                   MOVE TEMP TO QUADR(I + 1)
-
-               END-IF
 
+           PERFORM VARYING QI FROM 1 BY 1 UNTIL QI > SIZE-ARRAY
+               MOVE QI TO QUAD-IDX(QI)
+           END-PERFORM.
 
+           PERFORM VARYING QI FROM 1 BY 1 UNTIL QI > SIZE-ARRAY - 1
+               PERFORM VARYING QJ FROM 1 BY 1
+                       UNTIL QJ > SIZE-ARRAY - QI
+                   IF QUADR(QUAD-IDX(QJ)) > QUADR(QUAD-IDX(QJ + 1))
+                                                             THEN
+                       MOVE QUAD-IDX(QJ) TO QUAD-TEMP
+                       MOVE QUAD-IDX(QJ + 1) TO QUAD-IDX(QJ)
+                       MOVE QUAD-TEMP TO QUAD-IDX(QJ + 1)
+                   END-IF
+               END-PERFORM
            END-PERFORM.
