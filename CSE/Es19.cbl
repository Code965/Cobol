@@ -21,6 +21,19 @@
        01 PAROLE-A PIC X(100).
        01 PAROLE-B PIC X(100).
 
+      *SUPPORTO ALLA NORMALIZZAZIONE (MAIUSCOLO + ACCENTI) PRIMA DEL
+      *CONFRONTO, COSI' "Casa" E "CASA" RISULTANO UGUALI
+       01 WORD-DA-NORMALIZZARE PIC X(100).
+       01 WORD-NORMALIZZATA PIC X(100).
+
+      *CONTATORE TOTALE CORRISPONDENZE E LISTE DI SCARTO
+       01 MATCH-COUNT PIC 9(3) VALUE 0.
+       01 TROVATO-CONFRONTO PIC X(1).
+       01 SOLO-A-COUNT PIC 9(3) VALUE 0.
+       01 SOLO-B-COUNT PIC 9(3) VALUE 0.
+       01 SOLO-A-IDX PIC 9(3) OCCURS 100 TIMES INDEXED BY SAI.
+       01 SOLO-B-IDX PIC 9(3) OCCURS 100 TIMES INDEXED BY SBI.
+
 
 
        PROCEDURE DIVISION.
@@ -65,22 +78,101 @@
            END-PERFORM.
 
       *------------------------------------ FUNCTION -------------------
+      *NORMALIZZA UNA PAROLA IN MAIUSCOLO E RIMUOVE I PRINCIPALI
+      *ACCENTI ITALIANI, PER UN CONFRONTO CASE/ACCENT-INSENSITIVE
+       NORMALIZZA.
+
+           MOVE FUNCTION UPPER-CASE(WORD-DA-NORMALIZZARE)
+               TO WORD-NORMALIZZATA.
+
+      *FUNCTION UPPER-CASE, IN QUESTA IMPLEMENTAZIONE GNUCOBOL, NON
+      *CONVERTE LE LETTERE ACCENTATE MINUSCOLE (RESTANO MINUSCOLE),
+      *QUINDI L'INSPECT DEVE COPRIRE ANCHE LE FORME MINUSCOLE E NON
+      *SOLO QUELLE MAIUSCOLE, ALTRIMENTI LA NORMALIZZAZIONE NON HA
+      *EFFETTO SUL CASO PIU' COMUNE DI PAROLE DIGITATE IN MINUSCOLO
+           INSPECT WORD-NORMALIZZATA REPLACING
+               ALL "À" BY "A "
+               ALL "È" BY "E "
+               ALL "É" BY "E "
+               ALL "Ì" BY "I "
+               ALL "Ò" BY "O "
+               ALL "Ù" BY "U "
+               ALL "à" BY "a "
+               ALL "è" BY "e "
+               ALL "é" BY "e "
+               ALL "ì" BY "i "
+               ALL "ò" BY "o "
+               ALL "ù" BY "u ".
+
+      *------------------------------------ FUNCTION -------------------
+      *CONFRONTA LE DUE LISTE (NORMALIZZATE) E RIPORTA CORRISPONDENZE,
+      *TOTALE MATCH E LE PAROLE PRESENTI IN UNA SOLA DELLE DUE LISTE
        CONFRONTO.
 
-           SET I TO 1
+           MOVE 0 TO MATCH-COUNT.
+           MOVE 0 TO SOLO-A-COUNT.
+           MOVE 0 TO SOLO-B-COUNT.
 
            PERFORM VARYING I FROM 1 BY 1 UNTIL I > SIZE-ARRAY
 
-               MOVE ARRAY(I) TO TEMP
+               MOVE ARRAY(I) TO WORD-DA-NORMALIZZARE
+               PERFORM NORMALIZZA
+               MOVE WORD-NORMALIZZATA TO TEMP
+               MOVE "N" TO TROVATO-CONFRONTO
 
                PERFORM VARYING J FROM 1 BY 1 UNTIL J > SIZE-ARRAY
 
-                   IF TEMP = ARRAY2(J) THEN
+                   MOVE ARRAY2(J) TO WORD-DA-NORMALIZZARE
+                   PERFORM NORMALIZZA
 
+                   IF TEMP = WORD-NORMALIZZATA THEN
                        DISPLAY "UGUALI: " ARRAY2(J)
+                       ADD 1 TO MATCH-COUNT
+                       MOVE "S" TO TROVATO-CONFRONTO
+                   END-IF
 
+               END-PERFORM
+
+               IF TROVATO-CONFRONTO = "N" THEN
+                   ADD 1 TO SOLO-A-COUNT
+                   MOVE I TO SOLO-A-IDX(SOLO-A-COUNT)
+               END-IF
+
+           END-PERFORM.
+
+           PERFORM VARYING J FROM 1 BY 1 UNTIL J > SIZE-ARRAY
+
+               MOVE ARRAY2(J) TO WORD-DA-NORMALIZZARE
+               PERFORM NORMALIZZA
+               MOVE WORD-NORMALIZZATA TO TEMP
+               MOVE "N" TO TROVATO-CONFRONTO
+
+               PERFORM VARYING I FROM 1 BY 1 UNTIL I > SIZE-ARRAY
+
+                   MOVE ARRAY(I) TO WORD-DA-NORMALIZZARE
+                   PERFORM NORMALIZZA
+
+                   IF TEMP = WORD-NORMALIZZATA THEN
+                       MOVE "S" TO TROVATO-CONFRONTO
                    END-IF
 
                END-PERFORM
 
+               IF TROVATO-CONFRONTO = "N" THEN
+                   ADD 1 TO SOLO-B-COUNT
+                   MOVE J TO SOLO-B-IDX(SOLO-B-COUNT)
+               END-IF
+
+           END-PERFORM.
+
+           DISPLAY "TOTALE CORRISPONDENZE: " MATCH-COUNT.
+
+           DISPLAY "SOLO IN LISTA A".
+           PERFORM VARYING SAI FROM 1 BY 1 UNTIL SAI > SOLO-A-COUNT
+               DISPLAY "VALORE: " ARRAY(SOLO-A-IDX(SAI))
+           END-PERFORM.
+
+           DISPLAY "SOLO IN LISTA B".
+           PERFORM VARYING SBI FROM 1 BY 1 UNTIL SBI > SOLO-B-COUNT
+               DISPLAY "VALORE: " ARRAY2(SOLO-B-IDX(SBI))
            END-PERFORM.
