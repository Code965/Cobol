@@ -7,9 +7,9 @@
        01 TABELLA.
            05 CITTA OCCURS 2 TIMES INDEXED BY I.
                10 NOME PIC A(2).
-               10 GIORNO PIC 9(2).
 
                10 TEMPERATURA OCCURS 2 TIMES INDEXED BY J.
+                   15 GIORNO PIC 9(2).
                    15 TEMP_MAX PIC 9(3).
                    15 TEMP_MIN PIC 9(3).
 
@@ -18,11 +18,18 @@
        01 TEMP_MAX_ARRAY PIC 9(3).
        01 TEMP_MIN_ARRAY PIC 9(3).
 
+      *SUPPORTO AL REPORT DELLE MEDIE
+       01 TOTALE_MAX PIC 9(5).
+       01 TOTALE_MIN PIC 9(5).
+       01 MEDIA_MAX PIC 9(3)V9(2).
+       01 MEDIA_MIN PIC 9(3)V9(2).
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
-
-
+           PERFORM RIEMPI-TABELLA.
+           PERFORM STAMPA-TABELLA.
+           PERFORM MEDIA-TEMPERATURA.
 
 
 
@@ -31,3 +38,67 @@
 
 
       *---------------------------- FUNCTION AA ------------------------
+      *RIEMPIE LA TABELLA: PER OGNI CITTA' CHIEDE IL NOME E, PER OGNI
+      *GIORNO REGISTRATO, LE TEMPERATURE MASSIMA E MINIMA
+       RIEMPI-TABELLA.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 2
+
+               DISPLAY "INSERISCI IL NOME DELLA CITTA': "
+               ACCEPT NOME_CITTA
+               MOVE NOME_CITTA TO NOME(I)
+
+               PERFORM VARYING J FROM 1 BY 1 UNTIL J > 2
+
+                   DISPLAY "GIORNO " J " - INSERISCI IL GIORNO: "
+                   ACCEPT GIORNATA
+                   MOVE GIORNATA TO GIORNO(I, J)
+
+                   DISPLAY "GIORNO " J " - INSERISCI TEMP. MASSIMA: "
+                   ACCEPT TEMP_MAX_ARRAY
+                   MOVE TEMP_MAX_ARRAY TO TEMP_MAX(I, J)
+
+                   DISPLAY "GIORNO " J " - INSERISCI TEMP. MINIMA: "
+                   ACCEPT TEMP_MIN_ARRAY
+                   MOVE TEMP_MIN_ARRAY TO TEMP_MIN(I, J)
+
+               END-PERFORM
+
+           END-PERFORM.
+
+      *---------------------------- FUNCTION AB ------------------------
+      *STAMPA LA TABELLA CON LE TEMPERATURE DI OGNI CITTA' E GIORNO
+       STAMPA-TABELLA.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 2
+
+               DISPLAY "CITTA': " NOME(I)
+
+               PERFORM VARYING J FROM 1 BY 1 UNTIL J > 2
+                   DISPLAY "  GIORNO " GIORNO(I, J)
+                           " - MAX: " TEMP_MAX(I, J)
+                           " MIN: " TEMP_MIN(I, J)
+               END-PERFORM
+
+           END-PERFORM.
+
+      *---------------------------- FUNCTION AC ------------------------
+      *STAMPA, PER OGNI CITTA', LA MEDIA DELLE TEMPERATURE MASSIME E
+      *MINIME REGISTRATE SUI SUOI GIORNI
+       MEDIA-TEMPERATURA.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 2
+
+               MOVE 0 TO TOTALE_MAX
+               MOVE 0 TO TOTALE_MIN
+
+               PERFORM VARYING J FROM 1 BY 1 UNTIL J > 2
+                   ADD TEMP_MAX(I, J) TO TOTALE_MAX
+                   ADD TEMP_MIN(I, J) TO TOTALE_MIN
+               END-PERFORM
+
+               COMPUTE MEDIA_MAX = TOTALE_MAX / 2
+               COMPUTE MEDIA_MIN = TOTALE_MIN / 2
+
+               DISPLAY "CITTA': " NOME(I)
+                       " - MEDIA MAX: " MEDIA_MAX
+                       " MEDIA MIN: " MEDIA_MIN
+
+           END-PERFORM.
