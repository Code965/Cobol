@@ -8,7 +8,7 @@
       * senza iva e con iva al 20%
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       PROGRAM-ID. ES24.
 
        DATA DIVISION.
        WORKING-STORAGE SECTION.
@@ -22,12 +22,26 @@
                 10 PREZZO_VENDITA PIC S9(3)V9(2).
                 10 PREZZO_VENDITA_IVA PIC S9(3)V9(2).
                 10 PREZZO-DEFINITIVO PIC S9(3)V9(2).
+                10 ALIQUOTA-IVA PIC 9(2).
 
        01 IVA-CALCOLATA PIC S9(3)V9(3).
        01 CALCOLO-PREZZO-INTERO PIC S9(3)V9(3).
 
+      *TOTALI DI VALORIZZAZIONE DI MAGAZZINO
+       01 VALORE-MAGAZZINO-ACQUISTO PIC S9(9)V9(2).
+       01 VALORE-MAGAZZINO-VENDITA PIC S9(9)V9(2).
+
        01 SIZE-ARRAY USAGE IS INDEX.
 
+      *SOGLIA DI RIORDINO (SOTTO SCORTA)
+       01 SOGLIA-RIORDINO PIC 9(4).
+       01 SOTTO-SCORTA-IDX PIC 9(3) OCCURS 100 TIMES INDEXED BY SI SJ.
+       01 SOTTO-SCORTA-COUNT PIC 9(3) VALUE 0.
+       01 TEMP-IDX PIC 9(3).
+
+      *INDICI PER IL LISTINO ALFABETICO
+       01 LISTINO-IDX PIC 9(3) OCCURS 100 TIMES INDEXED BY LI LJ.
+
 
 
        PROCEDURE DIVISION.
@@ -39,9 +53,12 @@
            PERFORM RIEMPI-MAGAZZINO.
            PERFORM IVA.
            PERFORM STAMPA-ELENCO-PRODOTTI.
+           PERFORM ELENCO-SOTTO-SCORTA.
+           PERFORM VALORIZZAZIONE-MAGAZZINO.
+           PERFORM STAMPA-LISTINO-ALFABETICO.
 
 
-           STOP RUN.
+           GOBACK.
 
       *------------------------------------ FUNCTION AA ----------------
        RIEMPI-MAGAZZINO.
@@ -55,6 +72,8 @@
                   ACCEPT PREZZO_ACQUISTO(I)
                   DISPLAY "INSERISCI IL PREZZO VENDITA"
                   ACCEPT PREZZO_VENDITA(I)
+                  DISPLAY "INSERISCI L'ALIQUOTA IVA (ES. 4, 10, 22)"
+                  ACCEPT ALIQUOTA-IVA(I)
 
                   MOVE 0 TO PREZZO_VENDITA_IVA(I)
                   MOVE 0 TO PREZZO-DEFINITIVO(I)
@@ -68,19 +87,74 @@
 
                   DISPLAY "DESCRIZIONE: " DESCRIZIONE(I)
                   DISPLAY  "PREZZO_VENDITA: "  PREZZO_VENDITA(I)
+                  DISPLAY  "ALIQUOTA_IVA: " ALIQUOTA-IVA(I)
                   DISPLAY  "PREZZO_VENDITA_IVA: " PREZZO_VENDITA_IVA(I)
                   DISPLAY  "PREZZO_DEFINITIVO: " PREZZO-DEFINITIVO(I)
            END-PERFORM.
 
       *------------------------------------ FUNCTION AC ----------------
-      * VALORIZZAZIONE-MAGAZZINO.
+      *CALCOLA IL VALORE TOTALE DI MAGAZZINO, A COSTO E A PREZZO DI
+      *VENDITA, SOMMANDO GIACENZA(I) * PREZZO PER OGNI ARTICOLO
+       VALORIZZAZIONE-MAGAZZINO.
+
+           MOVE 0 TO VALORE-MAGAZZINO-ACQUISTO.
+           MOVE 0 TO VALORE-MAGAZZINO-VENDITA.
+
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > SIZE-ARRAY
+               COMPUTE VALORE-MAGAZZINO-ACQUISTO =
+                       VALORE-MAGAZZINO-ACQUISTO +
+                       (GIACENZA(I) * PREZZO_ACQUISTO(I))
+               COMPUTE VALORE-MAGAZZINO-VENDITA =
+                       VALORE-MAGAZZINO-VENDITA +
+                       (GIACENZA(I) * PREZZO_VENDITA(I))
+           END-PERFORM.
+
+           DISPLAY "VALORIZZAZIONE DI MAGAZZINO".
+           DISPLAY "****************************".
+           DISPLAY "VALORE A PREZZO DI ACQUISTO: "
+                   VALORE-MAGAZZINO-ACQUISTO.
+           DISPLAY "VALORE A PREZZO DI VENDITA: "
+                   VALORE-MAGAZZINO-VENDITA.
+
+      *------------------------------------ FUNCTION AF ----------------
+      *STAMPA LISTINO ALFABETICO: DESCRIZIONE, PREZZO SENZA IVA E
+      *PREZZO CON IVA, ORDINATI PER DESCRIZIONE
+       STAMPA-LISTINO-ALFABETICO.
+
+           PERFORM VARYING LI FROM 1 BY 1 UNTIL LI > SIZE-ARRAY
+               MOVE LI TO LISTINO-IDX(LI)
+           END-PERFORM.
+
+           PERFORM VARYING LI FROM 1 BY 1 UNTIL LI > SIZE-ARRAY - 1
+               PERFORM VARYING LJ FROM 1 BY 1
+                       UNTIL LJ > SIZE-ARRAY - LI
+                   IF DESCRIZIONE(LISTINO-IDX(LJ)) >
+                      DESCRIZIONE(LISTINO-IDX(LJ + 1)) THEN
+                       MOVE LISTINO-IDX(LJ) TO TEMP-IDX
+                       MOVE LISTINO-IDX(LJ + 1) TO LISTINO-IDX(LJ)
+                       MOVE TEMP-IDX TO LISTINO-IDX(LJ + 1)
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
+           DISPLAY "LISTINO ALFABETICO".
+           DISPLAY "*******************".
+
+           PERFORM VARYING LI FROM 1 BY 1 UNTIL LI > SIZE-ARRAY
+               DISPLAY "DESCRIZIONE: " DESCRIZIONE(LISTINO-IDX(LI))
+                       " PREZZO SENZA IVA: "
+                       PREZZO_VENDITA(LISTINO-IDX(LI))
+                       " PREZZO CON IVA: "
+                       PREZZO-DEFINITIVO(LISTINO-IDX(LI))
+           END-PERFORM.
 
       *------------------------------------ FUNCTION AD ----------------
        IVA.
 
            PERFORM VARYING I FROM 1 BY 1 UNTIL I > SIZE-ARRAY
 
-               COMPUTE IVA-CALCOLATA = (PREZZO_VENDITA(I) * 22) / 100
+               COMPUTE IVA-CALCOLATA =
+                       (PREZZO_VENDITA(I) * ALIQUOTA-IVA(I)) / 100
 
                MOVE IVA-CALCOLATA TO PREZZO_VENDITA_IVA(I)
 
@@ -89,3 +163,49 @@
 
                MOVE CALCOLO-PREZZO-INTERO TO PREZZO-DEFINITIVO(I)
            END-PERFORM.
+
+      *------------------------------------ FUNCTION AE ----------------
+      *SEGNALA GLI ARTICOLI SOTTO SOGLIA DI RIORDINO, ORDINATI PER
+      *DESCRIZIONE
+       ELENCO-SOTTO-SCORTA.
+
+           DISPLAY "SOGLIA DI RIORDINO (SOTTO SCORTA): ".
+           ACCEPT SOGLIA-RIORDINO.
+
+           MOVE 0 TO SOTTO-SCORTA-COUNT.
+
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > SIZE-ARRAY
+               IF GIACENZA(I) < SOGLIA-RIORDINO THEN
+                   ADD 1 TO SOTTO-SCORTA-COUNT
+                   MOVE I TO SOTTO-SCORTA-IDX(SOTTO-SCORTA-COUNT)
+               END-IF
+           END-PERFORM.
+
+           PERFORM VARYING SI FROM 1 BY 1
+                   UNTIL SI > SOTTO-SCORTA-COUNT - 1
+               PERFORM VARYING SJ FROM 1 BY 1
+                       UNTIL SJ > SOTTO-SCORTA-COUNT - SI
+                   IF DESCRIZIONE(SOTTO-SCORTA-IDX(SJ)) >
+                      DESCRIZIONE(SOTTO-SCORTA-IDX(SJ + 1)) THEN
+                       MOVE SOTTO-SCORTA-IDX(SJ) TO TEMP-IDX
+                       MOVE SOTTO-SCORTA-IDX(SJ + 1)
+                           TO SOTTO-SCORTA-IDX(SJ)
+                       MOVE TEMP-IDX TO SOTTO-SCORTA-IDX(SJ + 1)
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
+           DISPLAY "ARTICOLI SOTTO SCORTA (DA RIORDINARE)".
+           DISPLAY "**************************************".
+
+           IF SOTTO-SCORTA-COUNT = 0 THEN
+               DISPLAY "NESSUN ARTICOLO SOTTO SCORTA"
+           ELSE
+               PERFORM VARYING SI FROM 1 BY 1
+                       UNTIL SI > SOTTO-SCORTA-COUNT
+                   DISPLAY "DESCRIZIONE: "
+                           DESCRIZIONE(SOTTO-SCORTA-IDX(SI))
+                           " GIACENZA: "
+                           GIACENZA(SOTTO-SCORTA-IDX(SI))
+               END-PERFORM
+           END-IF.
