@@ -18,16 +18,20 @@
        01 SOMMA-ARRAY PIC 9(3).
 
        01 MEDIE.
-           05 SOMMA-MEDIA-INTERNA PIC 9(3).
-           05 SOMMA-MEDIA-ESTERNA PIC 9(3).
+           05 SOMMA-MEDIA-INTERNA PIC 9(5).
+           05 SOMMA-MEDIA-ESTERNA PIC 9(5).
            05 MEDIA-ESTERNA-VAL PIC 9(3).
            05 MEDIA-INTERNA-VAL PIC 9(3).
            05 CONT-MEDIA-INTERNA PIC 9(3).
            05 CONT-MEDIA-ESTERNA PIC 9(3).
 
-       01 VALORI.
-           05 SX PIC 9(3).
-           05 DX PIC 9(3).
+      *ELENCO DI INTERVALLI SX/DX DA VALUTARE IN UN'UNICA ESECUZIONE
+       01 NUM-INTERVALLI USAGE IS INDEX.
+       01 INTERVALLI.
+           05 INTERVALLO OCCURS 1 TO 20 TIMES
+              DEPENDING ON NUM-INTERVALLI INDEXED BY N.
+               10 SX PIC 9(3).
+               10 DX PIC 9(3).
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
@@ -55,56 +59,86 @@
                DISPLAY "VALORE: " ARRAY(I)
            END-PERFORM.
       *------------------------------------ FUNCTION AC ----------------
+      *MEDIA INTERNA DI OGNI INTERVALLO SX/DX RICHIESTO, CON GUARDIA
+      *SULLO ZERO QUANDO NESSUN ELEMENTO CADE NELL'INTERVALLO
        MEDIA-INTERNA.
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > SIZE-ARRAY
 
-               IF I >= SX AND I <= DX THEN
+           PERFORM VARYING N FROM 1 BY 1 UNTIL N > NUM-INTERVALLI
+
+               MOVE 0 TO SOMMA-MEDIA-INTERNA
+               MOVE 0 TO CONT-MEDIA-INTERNA
 
-               COMPUTE SOMMA-MEDIA-INTERNA =
-               SOMMA-MEDIA-INTERNA + ARRAY(I)
+               PERFORM VARYING I FROM 1 BY 1 UNTIL I > SIZE-ARRAY
+                   IF I >= SX(N) AND I <= DX(N) THEN
+                       COMPUTE SOMMA-MEDIA-INTERNA =
+                               SOMMA-MEDIA-INTERNA + ARRAY(I)
+                       ADD 1 TO CONT-MEDIA-INTERNA
+                   END-IF
+               END-PERFORM
 
-               COMPUTE CONT-MEDIA-INTERNA = CONT-MEDIA-INTERNA + 1
+               DISPLAY "INTERVALLO " N ": SX=" SX(N) " DX=" DX(N)
 
+               IF CONT-MEDIA-INTERNA = 0 THEN
+                   DISPLAY "NESSUN ELEMENTO NELL'INTERVALLO"
+               ELSE
+                   COMPUTE MEDIA-INTERNA-VAL = SOMMA-MEDIA-INTERNA /
+                               CONT-MEDIA-INTERNA
+                   DISPLAY "MEDIA INTERNA: " MEDIA-INTERNA-VAL
                END-IF
 
            END-PERFORM.
 
-           COMPUTE MEDIA-INTERNA-VAL = SOMMA-MEDIA-INTERNA /
-                       CONT-MEDIA-INTERNA.
-           DISPLAY "MEDIA INTERNA: " MEDIA-INTERNA-VAL.
       *------------------------------------ FUNCTION AD ----------------
+      *MEDIA ESTERNA DI OGNI INTERVALLO SX/DX RICHIESTO, CON GUARDIA
+      *SULLO ZERO QUANDO NESSUN ELEMENTO CADE FUORI DALL'INTERVALLO
        MEDIA-ESTERNA.
 
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > SIZE-ARRAY
-               IF I >= DX THEN
-
-                   COMPUTE SOMMA-MEDIA-ESTERNA =
-                   SOMMA-MEDIA-ESTERNA + ARRAY(I)
-
-                   COMPUTE CONT-MEDIA-ESTERNA =
-                           CONT-MEDIA-ESTERNA + 1
-              END-IF
-
-               IF I <= SX THEN
-
-                   COMPUTE SOMMA-MEDIA-ESTERNA =
-                   SOMMA-MEDIA-ESTERNA + ARRAY(I)
-
-                   COMPUTE CONT-MEDIA-ESTERNA =
-                           CONT-MEDIA-ESTERNA + 1
-              END-IF
+           PERFORM VARYING N FROM 1 BY 1 UNTIL N > NUM-INTERVALLI
+
+               MOVE 0 TO SOMMA-MEDIA-ESTERNA
+               MOVE 0 TO CONT-MEDIA-ESTERNA
+
+               PERFORM VARYING I FROM 1 BY 1 UNTIL I > SIZE-ARRAY
+                   IF I >= DX(N) THEN
+                       COMPUTE SOMMA-MEDIA-ESTERNA =
+                               SOMMA-MEDIA-ESTERNA + ARRAY(I)
+                       ADD 1 TO CONT-MEDIA-ESTERNA
+                   END-IF
+
+                   IF I <= SX(N) THEN
+                       COMPUTE SOMMA-MEDIA-ESTERNA =
+                               SOMMA-MEDIA-ESTERNA + ARRAY(I)
+                       ADD 1 TO CONT-MEDIA-ESTERNA
+                   END-IF
+               END-PERFORM
+
+               DISPLAY "INTERVALLO " N ": SX=" SX(N) " DX=" DX(N)
+
+               IF CONT-MEDIA-ESTERNA = 0 THEN
+                   DISPLAY "NESSUN ELEMENTO NELL'INTERVALLO"
+               ELSE
+                   COMPUTE MEDIA-ESTERNA-VAL = SOMMA-MEDIA-ESTERNA /
+                               CONT-MEDIA-ESTERNA
+                   DISPLAY "MEDIA ESTERNA: " MEDIA-ESTERNA-VAL
+               END-IF
 
            END-PERFORM.
 
-           COMPUTE MEDIA-ESTERNA-VAL = SOMMA-MEDIA-ESTERNA /
-                       CONT-MEDIA-ESTERNA.
-
-           DISPLAY "MEDIA ESTERNA: " MEDIA-ESTERNA-VAL.
-
       *------------------------------------ FUNCTION AE ----------------
+      *CHIEDE QUANTI INTERVALLI VALUTARE E LA COPPIA SX/DX DI CIASCUNO
        SET-INTERVALLO.
 
-           DISPLAY "INSERISCI L'INTERVALLO SX".
-           ACCEPT SX.
-           DISPLAY "INSERISCI L'INTERVALLO DX".
-           ACCEPT DX.
+           DISPLAY "QUANTI INTERVALLI VUOI VALUTARE?".
+           ACCEPT NUM-INTERVALLI.
+
+           PERFORM UNTIL NUM-INTERVALLI >= 1 AND NUM-INTERVALLI <= 20
+               DISPLAY "VALORE NON VALIDO, INSERISCI UN N TRA 1 E 20: "
+               ACCEPT NUM-INTERVALLI
+           END-PERFORM.
+
+           PERFORM VARYING N FROM 1 BY 1 UNTIL N > NUM-INTERVALLI
+               DISPLAY "INTERVALLO " N " - INSERISCI SX"
+               ACCEPT SX(N)
+               DISPLAY "INTERVALLO " N " - INSERISCI DX"
+               ACCEPT DX(N)
+           END-PERFORM.
