@@ -19,6 +19,12 @@
        01 INDICE-MAGGIORE PIC 9(3) VALUE ZERO.
        01 INDICE-MINORE PIC 9(3) VALUE ZERO.
 
+      *SUPPORTO ALLA SEGNALAZIONE DEI PARI-MERITO SU MASSIMO E MINIMO
+       01 PARI-MAX-IDX PIC 9(3) OCCURS 100 TIMES INDEXED BY PMAI.
+       01 PARI-MAX-COUNT PIC 9(3) VALUE ZERO.
+       01 PARI-MIN-IDX PIC 9(3) OCCURS 100 TIMES INDEXED BY PMII.
+       01 PARI-MIN-COUNT PIC 9(3) VALUE ZERO.
+
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
@@ -65,21 +71,57 @@
            END-PERFORM.
 
            DISPLAY "MAGGIORE: " MAX "INDICE" INDICE-MAGGIORE.
+
+      *SEGNALA TUTTE LE POSIZIONI CHE CONDIVIDONO IL VALORE MASSIMO
+           MOVE 0 TO PARI-MAX-COUNT.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > SIZE-ARRAY
+               IF ARRAY(I) = MAX THEN
+                   ADD 1 TO PARI-MAX-COUNT
+                   MOVE I TO PARI-MAX-IDX(PARI-MAX-COUNT)
+               END-IF
+           END-PERFORM.
+
+           IF PARI-MAX-COUNT > 1 THEN
+               DISPLAY "PARI MERITO SUL MASSIMO ALLE POSIZIONI:"
+               PERFORM VARYING PMAI FROM 1 BY 1
+                       UNTIL PMAI > PARI-MAX-COUNT
+                   DISPLAY "POSIZIONE: " PARI-MAX-IDX(PMAI)
+               END-PERFORM
+           END-IF.
       *-------------------------------------- FUNCTION AD ---------------------
        MINORE.
       * MI SERVE LA PRIMA POSIZIONE DELL'ARRAY COME RIFERIMENTO
       * SE USASSI 0 NON FUNZIONEREBBE
 
            MOVE ARRAY(1) TO MIN.
+           MOVE 1 TO INDICE-MINORE.
 
            PERFORM VARYING I FROM 1 BY 1 UNTIL I > SIZE-ARRAY
       *SE I VALORI , IN SUCCESSIONE, DELL'ARRAY SONO < DEL PRIMO
                    IF ARRAY(I) < MIN THEN
       *ALLORA LI INSERISCO
                        MOVE ARRAY(I) TO MIN
+                       MOVE I TO INDICE-MINORE
 
                    END-IF
 
            END-PERFORM.
 
            DISPLAY "MINORE: " MIN "INDICE" INDICE-MINORE.
+
+      *SEGNALA TUTTE LE POSIZIONI CHE CONDIVIDONO IL VALORE MINIMO
+           MOVE 0 TO PARI-MIN-COUNT.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > SIZE-ARRAY
+               IF ARRAY(I) = MIN THEN
+                   ADD 1 TO PARI-MIN-COUNT
+                   MOVE I TO PARI-MIN-IDX(PARI-MIN-COUNT)
+               END-IF
+           END-PERFORM.
+
+           IF PARI-MIN-COUNT > 1 THEN
+               DISPLAY "PARI MERITO SUL MINIMO ALLE POSIZIONI:"
+               PERFORM VARYING PMII FROM 1 BY 1
+                       UNTIL PMII > PARI-MIN-COUNT
+                   DISPLAY "POSIZIONE: " PARI-MIN-IDX(PMII)
+               END-PERFORM
+           END-IF.
