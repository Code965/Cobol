@@ -1,5 +1,5 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       PROGRAM-ID. ES20.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
 
@@ -14,6 +14,8 @@
        01 FLAG.
            05 FILLER-01 PIC 9(1).
 
+       01 PRESENZA_STUDENTE PIC X(1).
+
        01 SIZE-ARRAY USAGE IS INDEX.
 
        01  TABELLA_STUDENTI.
@@ -23,6 +25,15 @@
                10 NOME PIC A(10).
                10 CLASSE PIC X(10).
                10 GIUDIZIO_STUDENTE PIC 9(2).
+               10 PRESENZA PIC X(1) VALUE "S".
+
+      *ARRAY DI INDICI PER LA CLASSIFICA COMPLETA IN ORDINE DECRESCENTE
+       01 RANK-IDX PIC 9(3) OCCURS 100 TIMES INDEXED BY RI RJ.
+       01 RANK-TEMP PIC 9(3).
+
+      *ARRAY DI INDICI PER I PARI MERITO A MIGLIOR/PEGGIOR GIUDIZIO
+       01 PARI-MERITO-IDX PIC 9(3) OCCURS 100 TIMES INDEXED BY BI.
+       01 PARI-MERITO-COUNT PIC 9(3).
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
@@ -32,10 +43,11 @@
 
             PERFORM RIEMPI-ARRAY.
             PERFORM STAMPA-ARRAY.
+            PERFORM RANKING-COMPLETO.
             PERFORM MIGLIOR-STUDENTE.
             PERFORM PEGGIOR-STUDENTE.
 
-            STOP RUN.
+            GOBACK.
       *---------------------------------------- FUNCTION AA ------------
       *INSERISCE UN ELENCO DI STUDENTI
        RIEMPI-ARRAY.
@@ -47,9 +59,17 @@
                DISPLAY "INSERISCI CLASSE STUDENTE"
                ACCEPT CLASSE_STUDENTE
                MOVE CLASSE_STUDENTE TO CLASSE(I)
-               DISPLAY "INSERISCI IL GIUDIZIO"
-               ACCEPT GIUDIZIO
-               MOVE GIUDIZIO TO GIUDIZIO_STUDENTE(I)
+               DISPLAY "LO STUDENTE ERA PRESENTE? (S/N)"
+               ACCEPT PRESENZA_STUDENTE
+               MOVE PRESENZA_STUDENTE TO PRESENZA(I)
+
+               IF PRESENZA(I) = "S" THEN
+                   DISPLAY "INSERISCI IL GIUDIZIO"
+                   ACCEPT GIUDIZIO
+                   MOVE GIUDIZIO TO GIUDIZIO_STUDENTE(I)
+               ELSE
+                   MOVE 0 TO GIUDIZIO_STUDENTE(I)
+               END-IF
            END-PERFORM.
 
       *---------------------------------------- FUNCTION AB ------------
@@ -61,42 +81,92 @@
                DISPLAY "NOME: " NOME(I)
                        "CLASSE: " CLASSE(I)
                        "GIUDIZIO: " GIUDIZIO_STUDENTE(I)
+                       "PRESENZA: " PRESENZA(I)
 
            END-PERFORM.
       *---------------------------------------- FUNCTION AC ------------
-      *TROVA IL MIGLIOR STUDENTE CON IL MIGLIOR GIUDIZIO
+      *TROVA IL/I MIGLIOR/I STUDENTE/I: ELENCA TUTTI I PARI MERITO AL
+      *GIUDIZIO MASSIMO, NON SOLO L'ULTIMO TROVATO
        MIGLIOR-STUDENTE.
 
            INITIALIZE VOTO_MAX.
 
            PERFORM VARYING I FROM 1 BY 1 UNTIL I > SIZE-ARRAY
-
-               IF GIUDIZIO_STUDENTE(I) > VOTO_MAX THEN
+               IF PRESENZA(I) = "S" AND
+                  GIUDIZIO_STUDENTE(I) > VOTO_MAX THEN
                    MOVE GIUDIZIO_STUDENTE(I) TO VOTO_MAX
                END-IF
+           END-PERFORM.
 
-               IF VOTO_MAX = GIUDIZIO_STUDENTE(I) THEN
-                   MOVE I TO FILLER-01
+           MOVE 0 TO PARI-MERITO-COUNT.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > SIZE-ARRAY
+               IF PRESENZA(I) = "S" AND
+                  GIUDIZIO_STUDENTE(I) = VOTO_MAX THEN
+                   ADD 1 TO PARI-MERITO-COUNT
+                   MOVE I TO PARI-MERITO-IDX(PARI-MERITO-COUNT)
                END-IF
            END-PERFORM.
 
-           DISPLAY "STUDENTE CON GIUDIZIO MAX:" VOTO_MAX.
-           DISPLAY "NOME: " NOME(FILLER-01).
+           DISPLAY "STUDENTE/I CON GIUDIZIO MAX: " VOTO_MAX.
+           PERFORM VARYING BI FROM 1 BY 1 UNTIL BI > PARI-MERITO-COUNT
+               DISPLAY "NOME: " NOME(PARI-MERITO-IDX(BI))
+                       " CLASSE: " CLASSE(PARI-MERITO-IDX(BI))
+           END-PERFORM.
 
       *---------------------------------------- FUNCTION AD ------------
+      *TROVA IL/I PEGGIOR/I STUDENTE/I: ELENCA TUTTI I PARI MERITO AL
+      *GIUDIZIO MINIMO, NON SOLO L'ULTIMO TROVATO
        PEGGIOR-STUDENTE.
 
-           MOVE GIUDIZIO_STUDENTE(1) TO VOTO_MIN.
+           MOVE 99 TO VOTO_MIN.
            PERFORM VARYING I FROM 1 BY 1 UNTIL I > SIZE-ARRAY
-
-               IF GIUDIZIO_STUDENTE(I) < VOTO_MIN THEN
+               IF PRESENZA(I) = "S" AND
+                  GIUDIZIO_STUDENTE(I) < VOTO_MIN THEN
                    MOVE GIUDIZIO_STUDENTE(I) TO VOTO_MIN
                END-IF
-               IF VOTO_MIN = GIUDIZIO_STUDENTE(I) THEN
-                   MOVE I TO FILLER-01
+           END-PERFORM.
+
+           MOVE 0 TO PARI-MERITO-COUNT.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > SIZE-ARRAY
+               IF PRESENZA(I) = "S" AND
+                  GIUDIZIO_STUDENTE(I) = VOTO_MIN THEN
+                   ADD 1 TO PARI-MERITO-COUNT
+                   MOVE I TO PARI-MERITO-IDX(PARI-MERITO-COUNT)
                END-IF
+           END-PERFORM.
+
+           DISPLAY "STUDENTE/I CON GIUDIZIO MIN: " VOTO_MIN.
+           PERFORM VARYING BI FROM 1 BY 1 UNTIL BI > PARI-MERITO-COUNT
+               DISPLAY "NOME: " NOME(PARI-MERITO-IDX(BI))
+                       " CLASSE: " CLASSE(PARI-MERITO-IDX(BI))
+           END-PERFORM.
 
+      *---------------------------------------- FUNCTION AE ------------
+      *CLASSIFICA COMPLETA IN ORDINE DECRESCENTE DI GIUDIZIO, CON
+      *INDICAZIONE DELLA CLASSE PER OGNI STUDENTE
+       RANKING-COMPLETO.
+
+           PERFORM VARYING RI FROM 1 BY 1 UNTIL RI > SIZE-ARRAY
+               MOVE RI TO RANK-IDX(RI)
+           END-PERFORM.
+
+           PERFORM VARYING RI FROM 1 BY 1 UNTIL RI > SIZE-ARRAY - 1
+               PERFORM VARYING RJ FROM 1 BY 1
+                       UNTIL RJ > SIZE-ARRAY - RI
+                   IF GIUDIZIO_STUDENTE(RANK-IDX(RJ)) <
+                      GIUDIZIO_STUDENTE(RANK-IDX(RJ + 1)) THEN
+                       MOVE RANK-IDX(RJ) TO RANK-TEMP
+                       MOVE RANK-IDX(RJ + 1) TO RANK-IDX(RJ)
+                       MOVE RANK-TEMP TO RANK-IDX(RJ + 1)
+                   END-IF
+               END-PERFORM
            END-PERFORM.
 
-           DISPLAY "STUDENTE CON GIUDIZIO MIN:" VOTO_MIN.
-           DISPLAY "NOME: " NOME(FILLER-01).
+           DISPLAY "CLASSIFICA COMPLETA".
+           DISPLAY "*******************".
+
+           PERFORM VARYING RI FROM 1 BY 1 UNTIL RI > SIZE-ARRAY
+               DISPLAY "POSIZIONE " RI ": " NOME(RANK-IDX(RI))
+                       " CLASSE: " CLASSE(RANK-IDX(RI))
+                       " GIUDIZIO: " GIUDIZIO_STUDENTE(RANK-IDX(RI))
+           END-PERFORM.
