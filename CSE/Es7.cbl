@@ -14,7 +14,7 @@
 
        01 CONT PIC 9(2) VALUES 0.
        01 TEMP PIC 9(2).
-       01 FLAG PIC 9(1).
+       01 GIA-VISTO PIC X(1).
 
 
        PROCEDURE DIVISION.
@@ -39,24 +39,31 @@
             DISPLAY "VALORE ARRAY1: " ARRAY(I)
            END-PERFORM.
 
+      *CALCOLA LA FREQUENZA DI OGNI VALORE DISTINTO, STAMPANDO OGNI
+      *VALORE UNA SOLA VOLTA (NON UNA VOLTA PER OGNI OCCORRENZA)
        CALCOLA-OCCORRENZE.
 
            PERFORM VARYING I FROM 1 BY 1 UNTIL I > 5
 
                MOVE ARRAY(I) TO TEMP
+               MOVE "N" TO GIA-VISTO
 
-               PERFORM VARYING J FROM 1 BY 1 UNTIL J > 5
+               PERFORM VARYING J FROM 1 BY 1 UNTIL J > I - 1
+                   IF ARRAY(J) = TEMP THEN
+                       MOVE "S" TO GIA-VISTO
+                   END-IF
+               END-PERFORM
 
-                   IF TEMP = ARRAY(J) THEN
-                       COMPUTE CONT = CONT + 1
-                       COMPUTE FLAG = 0
-                   ELSE
-                       COMPUTE FLAG = 1
+               IF GIA-VISTO = "N" THEN
+                   INITIALIZE CONT
 
-                   END-IF
+                   PERFORM VARYING J FROM 1 BY 1 UNTIL J > 5
+                       IF TEMP = ARRAY(J) THEN
+                           COMPUTE CONT = CONT + 1
+                       END-IF
+                   END-PERFORM
 
-               END-PERFORM
+                   DISPLAY "NUMERO: " ARRAY(I) " OCCORRENZE: " CONT
+               END-IF
 
-               DISPLAY "NUMERO: " ARRAY(I) " OCCORRENZE: " CONT
-               INITIALIZE CONT
            END-PERFORM.
