@@ -0,0 +1,50 @@
+      ******************************************************************
+      * MENU PRINCIPALE: PUNTO DI INGRESSO UNICO CHE RICHIAMA I MODULI
+      * ESISTENTI (APPELLO, LIBRERIA, MAGAZZINO, ECC.) COME SUBPROGRAM,
+      * COSI' NON SERVE PIU' LANCIARE OGNI ESEGUIBILE SEPARATAMENTE
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MENU-PRINCIPALE.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       01 SCELTA-MENU PIC 9(1).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+           PERFORM UNTIL SCELTA-MENU = 9
+
+               DISPLAY "=== MENU PRINCIPALE ==="
+               DISPLAY "1 REGISTRO STUDENTI (ES20)"
+               DISPLAY "2 APPELLO D'ESAME (ES21)"
+               DISPLAY "3 LIBRERIA (ES22)"
+               DISPLAY "4 VOTI DI CLASSE (ES23)"
+               DISPLAY "5 MAGAZZINO (ES24)"
+               DISPLAY "6 LOGIN/REGISTRAZIONE (ES26)"
+               DISPLAY "9 ESCI"
+               DISPLAY "SCELTA: "
+               ACCEPT SCELTA-MENU
+
+               EVALUATE TRUE
+                   WHEN SCELTA-MENU = 1
+                       CALL "ES20"
+                   WHEN SCELTA-MENU = 2
+                       CALL "ES21"
+                   WHEN SCELTA-MENU = 3
+                       CALL "LIBRERIA"
+                   WHEN SCELTA-MENU = 4
+                       CALL "ES23"
+                   WHEN SCELTA-MENU = 5
+                       CALL "ES24"
+                   WHEN SCELTA-MENU = 6
+                       CALL "ES26"
+                   WHEN SCELTA-MENU = 9
+                       DISPLAY "USCITA"
+                   WHEN OTHER
+                       DISPLAY "SCELTA NON VALIDA"
+               END-EVALUATE
+
+           END-PERFORM.
+
+           STOP RUN.
